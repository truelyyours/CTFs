@@ -17,20 +17,77 @@ IDENTIFICATION DIVISION.
            ASSIGN TO "DOCTORS.DAT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS DF-DOCTOR-ID.
-           
+           RECORD KEY IS DF-DOCTOR-ID
+           FILE STATUS IS FS-DOCTOR-FILE.
+
            SELECT OPTIONAL PATIENT-FILE
            ASSIGN TO "PATIENTS.DAT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS PF-PATIENT-ID.
-           
+           RECORD KEY IS PF-PATIENT-ID
+           FILE STATUS IS FS-PATIENT-FILE.
+
            SELECT OPTIONAL APPOINTMENT-FILE
            ASSIGN TO "APPOINTS.DAT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS AF-APPOINTMENT-ID.
-       
+           RECORD KEY IS AF-APPOINTMENT-ID
+           FILE STATUS IS FS-APPOINTMENT-FILE.
+
+           SELECT OPTIONAL ROOM-FILE
+           ASSIGN TO "ROOMS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RF-ROOM-NUMBER
+           FILE STATUS IS FS-ROOM-FILE.
+
+           SELECT OPTIONAL FEEDBACK-FILE
+           ASSIGN TO "FEEDBACK.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FB-FEEDBACK-ID
+           FILE STATUS IS FS-FEEDBACK-FILE.
+
+           SELECT OPTIONAL PHARMACY-REPORT-FILE
+           ASSIGN TO "PHARMACY.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PHARMACY-REPORT-FILE.
+
+           SELECT OPTIONAL ROSTER-REPORT-FILE
+           ASSIGN TO "ROSTER.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ROSTER-REPORT-FILE.
+
+           SELECT OPTIONAL RECON-REPORT-FILE
+           ASSIGN TO "RECON.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECON-REPORT-FILE.
+
+           SELECT OPTIONAL CLAIMS-EXPORT-FILE
+           ASSIGN TO "CLAIMS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CLAIMS-EXPORT-FILE.
+
+           SELECT OPTIONAL BATCH-REPORT-FILE
+           ASSIGN TO BATCH-REPORT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-BATCH-REPORT-FILE.
+
+           SELECT OPTIONAL METRICS-CHECKPOINT-FILE
+           ASSIGN TO "METRICS-CHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-METRICS-CHECKPOINT-FILE.
+
+           SELECT OPTIONAL HOSPINFO-CHECKPOINT-FILE
+           ASSIGN TO "HOSPINFO-CHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-HOSPINFO-CHECKPOINT-FILE.
+
+           SELECT OPTIONAL PARAM-FILE
+           ASSIGN TO PARAM-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PARAM-FILE.
+
        DATA DIVISION.
        FILE SECTION.
        FD DOCTOR-FILE.
@@ -47,7 +104,10 @@ IDENTIFICATION DIVISION.
              10 DF-HIRE-YEAR    PIC 9(4).
              10 DF-HIRE-MONTH   PIC 9(2).
              10 DF-HIRE-DAY     PIC 9(2).
-       
+          05 DF-DOCTOR-PATIENTS-COUNT  PIC 9(3).
+          05 DF-DOCTOR-SUCCESS-RATE    PIC 9(3)V99.
+          05 DF-DOCTOR-RESEARCH-PAPERS PIC 9(3).
+
        FD PATIENT-FILE.
        01 PATIENT-RECORD.
           05 PF-PATIENT-ID      PIC 9(6).
@@ -59,15 +119,81 @@ IDENTIFICATION DIVISION.
           05 PF-PATIENT-WEIGHT  PIC 9(3)V99.
           05 PF-PATIENT-BP      PIC 9(3)V99.
           05 PF-PATIENT-SUGAR   PIC 9(3)V99.
+          05 PF-PATIENT-BMI     PIC 9(3)V99.
+          05 PF-PATIENT-RISK    PIC 9(3)V99.
           05 PF-PATIENT-ADDRESS PIC X(100).
           05 PF-PATIENT-PHONE   PIC X(15).
           05 PF-PATIENT-EMAIL   PIC X(50).
           05 PF-PATIENT-INSURANCE-ID PIC X(20).
+          05 PF-PATIENT-HISTORY OCCURS 10 TIMES PIC X(100).
+          05 PF-PATIENT-MEDICATION OCCURS 10 TIMES.
+             10 PF-MEDICATION-NAME   PIC X(30).
+             10 PF-MEDICATION-DOSAGE PIC X(20).
+             10 PF-MEDICATION-FREQ   PIC X(20).
           05 PF-PATIENT-ADMISSION-DATE.
              10 PF-ADM-YEAR     PIC 9(4).
              10 PF-ADM-MONTH    PIC 9(2).
              10 PF-ADM-DAY      PIC 9(2).
-       
+          05 PF-PATIENT-DISCHARGE-DATE.
+             10 PF-DIS-YEAR     PIC 9(4).
+             10 PF-DIS-MONTH    PIC 9(2).
+             10 PF-DIS-DAY      PIC 9(2).
+          05 PF-PATIENT-ROOM-NUMBER  PIC 9(4).
+          05 PF-PATIENT-DOCTOR-ID    PIC 9(5).
+          05 PF-PATIENT-BILL-AMOUNT  PIC 9(7)V99.
+          05 PF-PATIENT-PAYMENT-STATUS PIC X(10).
+
+       FD ROOM-FILE.
+       01 ROOM-RECORD.
+          05 RF-ROOM-NUMBER     PIC 9(4).
+          05 RF-ROOM-WARD       PIC X(20).
+          05 RF-ROOM-FLOOR      PIC 9(2).
+          05 RF-ROOM-STATUS     PIC X(9).
+          05 RF-ROOM-PATIENT-ID PIC 9(6).
+
+       FD FEEDBACK-FILE.
+       01 FEEDBACK-RECORD.
+          05 FB-FEEDBACK-ID     PIC 9(8).
+          05 FB-RATING-DOCTOR-ID  PIC 9(5).
+          05 FB-RATING-PATIENT-ID PIC 9(6).
+          05 FB-RATING-VALUE    PIC 9(1)V99.
+          05 FB-RATING-COMMENT  PIC X(100).
+          05 FB-RATING-DATE.
+             10 FB-RATING-YEAR  PIC 9(4).
+             10 FB-RATING-MONTH PIC 9(2).
+             10 FB-RATING-DAY   PIC 9(2).
+
+       FD PHARMACY-REPORT-FILE.
+       01 PHARMACY-REPORT-LINE  PIC X(132).
+
+       FD ROSTER-REPORT-FILE.
+       01 ROSTER-REPORT-LINE    PIC X(132).
+
+       FD RECON-REPORT-FILE.
+       01 RECON-REPORT-LINE     PIC X(132).
+
+       FD CLAIMS-EXPORT-FILE.
+       01 CLAIMS-EXPORT-RECORD.
+          05 CE-INSURANCE-ID    PIC X(20).
+          05 CE-DIAGNOSIS       PIC X(30).
+          05 CE-ADMISSION-DATE  PIC 9(8).
+          05 CE-DISCHARGE-DATE  PIC 9(8).
+          05 CE-BILL-AMOUNT     PIC 9(7)V99.
+          05 CE-PATIENT-ID      PIC 9(6).
+          05 FILLER             PIC X(37).
+
+       FD BATCH-REPORT-FILE.
+       01 BATCH-REPORT-LINE     PIC X(132).
+
+       FD METRICS-CHECKPOINT-FILE.
+       01 METRICS-CHECKPOINT-LINE  PIC X(20).
+
+       FD HOSPINFO-CHECKPOINT-FILE.
+       01 HOSPINFO-CHECKPOINT-LINE PIC X(20).
+
+       FD PARAM-FILE.
+       01 PARAM-LINE            PIC X(60).
+
        FD APPOINTMENT-FILE.
        01 APPOINTMENT-RECORD.
           05 AF-APPOINTMENT-ID  PIC 9(8).
@@ -144,7 +270,7 @@ IDENTIFICATION DIVISION.
              10 PATIENT-PAYMENT-STATUS PIC X(10).
        
        01 APPOINTMENT-TABLE.
-          05 APPOINTMENT-COUNT PIC 9(3) VALUE 20.
+          05 APPOINTMENT-COUNT PIC 9(3) VALUE 1.
           05 APPOINTMENT-ENTRY OCCURS 200 TIMES INDEXED BY APP-IDX.
              10 APPOINTMENT-ID  PIC 9(8).
              10 APP-DOCTOR-ID   PIC 9(5).
@@ -217,25 +343,504 @@ IDENTIFICATION DIVISION.
           05 DISPLAY-FULL-ADDRESS PIC X(1) VALUE "N".
        
        01 USER-INTERACTION.
-          05 USER-CHOICE          PIC 9(1).
+          05 USER-CHOICE          PIC 9(2).
           05 USER-CONFIRM         PIC X(1).
           05 ERROR-MESSAGE        PIC X(100).
           05 SUCCESS-MESSAGE      PIC X(100).
-       
+
+       01 FILE-STATUS-FIELDS.
+          05 FS-DOCTOR-FILE          PIC XX.
+          05 FS-PATIENT-FILE         PIC XX.
+          05 FS-APPOINTMENT-FILE     PIC XX.
+          05 FS-ROOM-FILE            PIC XX.
+          05 FS-FEEDBACK-FILE        PIC XX.
+          05 FS-PHARMACY-REPORT-FILE PIC XX.
+          05 FS-ROSTER-REPORT-FILE   PIC XX.
+          05 FS-RECON-REPORT-FILE    PIC XX.
+          05 FS-CLAIMS-EXPORT-FILE   PIC XX.
+          05 FS-BATCH-REPORT-FILE    PIC XX.
+          05 FS-METRICS-CHECKPOINT-FILE  PIC XX.
+          05 FS-HOSPINFO-CHECKPOINT-FILE PIC XX.
+          05 FS-PARAM-FILE           PIC XX.
+
+       01 ROOM-TABLE.
+          05 ROOM-COUNT         PIC 9(4) VALUE 0.
+          05 ROOM-ENTRY OCCURS 500 TIMES INDEXED BY RM-IDX.
+             10 ROOM-NUMBER     PIC 9(4).
+             10 ROOM-WARD       PIC X(20).
+             10 ROOM-FLOOR      PIC 9(2).
+             10 ROOM-STATUS     PIC X(9).
+             10 ROOM-PATIENT-ID PIC 9(6).
+
+       01 WARD-TABLE.
+          05 WARD-COUNT         PIC 9(2) VALUE 5.
+          05 WARD-ENTRY OCCURS 5 TIMES INDEXED BY WARD-IDX.
+             10 WARD-NAME            PIC X(20).
+             10 WARD-TOTAL-ROOMS     PIC 9(4).
+             10 WARD-OCCUPIED-ROOMS  PIC 9(4).
+
+       01 ROOM-ADMIT-VARS.
+          05 RA-PATIENT-ID      PIC 9(6).
+          05 RA-ROOM-NUMBER     PIC 9(4).
+          05 RA-PATIENT-FOUND   PIC X(1).
+          05 RA-ROOM-FOUND      PIC X(1).
+          05 RA-MATCHED-PAT-IDX PIC 9(4).
+          05 RA-MATCHED-RM-IDX  PIC 9(4).
+
+       01 FEEDBACK-TABLE.
+          05 FEEDBACK-COUNT     PIC 9(4) VALUE 0.
+          05 FEEDBACK-ENTRY OCCURS 500 TIMES INDEXED BY FB-IDX.
+             10 FEEDBACK-ID         PIC 9(8).
+             10 RATING-DOCTOR-ID    PIC 9(5).
+             10 RATING-PATIENT-ID   PIC 9(6).
+             10 RATING-VALUE        PIC 9(1)V99.
+             10 RATING-COMMENT      PIC X(100).
+             10 RATING-DATE.
+                15 RATING-YEAR      PIC 9(4).
+                15 RATING-MONTH     PIC 9(2).
+                15 RATING-DAY       PIC 9(2).
+
+       01 DOCTOR-RATING-CALC-VARS.
+          05 NUMBER-OF-DOCTORS  PIC 9(3).
+          05 NUMBER-OF-RATINGS  PIC 9(4).
+          05 RATING-IDX         PIC 9(4).
+          05 TOTAL-RATING       PIC 9(5)V99.
+          05 RATING-COUNT       PIC 9(4).
+          05 AVERAGE-RATING     PIC 9(1)V99.
+
+       01 FINANCIAL-REPORT-VARS.
+          05 DOC-REVENUE        PIC 9(9)V99.
+          05 AR-DAYS-OUTSTANDING PIC 9(5).
+
+       01 FEEDBACK-ENTRY-VARS.
+          05 NEW-RATING-VALUE   PIC 9(1)V99.
+          05 NEW-RATING-COMMENT PIC X(100).
+
+       01 APPOINTMENT-MGMT-VARS.
+          05 NEXT-APPOINTMENT-ID PIC 9(8).
+          05 AM-CHOICE           PIC 9(1).
+          05 AM-DOCTOR-ID        PIC 9(5).
+          05 AM-PATIENT-ID       PIC 9(6).
+          05 AM-APP-YEAR         PIC 9(4).
+          05 AM-APP-MONTH        PIC 9(2).
+          05 AM-APP-DAY          PIC 9(2).
+          05 AM-APP-HOUR         PIC 9(2).
+          05 AM-APP-MINUTE       PIC 9(2).
+          05 AM-APP-DURATION     PIC 9(3).
+          05 AM-APPOINTMENT-ID   PIC 9(8).
+          05 AM-CONFLICT-FOUND   PIC X(1).
+          05 AM-START-MINUTES    PIC 9(5).
+          05 AM-END-MINUTES      PIC 9(5).
+          05 OTH-START-MINUTES   PIC 9(5).
+          05 OTH-END-MINUTES     PIC 9(5).
+          05 AM-FOUND            PIC X(1).
+          05 AM-MATCHED-PAT-IDX  PIC 9(4).
+
+       01 RECONCILIATION-VARS.
+          05 RECON-ISSUE-COUNT  PIC 9(4).
+
+       01 CLAIMS-EXPORT-VARS.
+          05 CLAIMS-EXPORT-COUNT PIC 9(4).
+
+       01 PHARMACY-VARS.
+          05 PHARM-MED-IDX        PIC 9(2).
+          05 PHARM-PATIENT-WARD   PIC X(20).
+          05 PHARM-ROOM-FOUND     PIC X(1).
+          05 PHARM-WARD-LINE-COUNT PIC 9(4).
+
+       01 ROSTER-VARS.
+          05 ROSTER-TARGET-DATE.
+             10 ROSTER-TARGET-YEAR   PIC 9(4).
+             10 ROSTER-TARGET-MONTH  PIC 9(2).
+             10 ROSTER-TARGET-DAY    PIC 9(2).
+          05 SHIFT-LENGTH-MINUTES PIC 9(4) VALUE 480.
+          05 DOCTOR-BOOKED-MINUTES PIC 9(5).
+          05 DOCTOR-APPT-COUNT     PIC 9(4).
+          05 GAP-START-MINUTES     PIC 9(5).
+          05 GAP-END-MINUTES       PIC 9(5).
+          05 GAP-MINUTES           PIC 9(5).
+          05 SLOT-DOCTOR-ID        PIC 9(5).
+
+       01 ROSTER-SLOT-TABLE.
+          05 ROSTER-SLOT-COUNT PIC 9(3) VALUE 0.
+          05 ROSTER-SLOT-ENTRY OCCURS 200 TIMES INDEXED BY SLOT-IDX.
+             10 SLOT-START-MIN PIC 9(5).
+             10 SLOT-END-MIN   PIC 9(5).
+
+       01 BATCH-MODE-VARS.
+          05 BATCH-MODE-FLAG         PIC X(1) VALUE "N".
+          05 BATCH-REPORT-FILENAME   PIC X(60) VALUE "BATCH-REPORT.TXT".
+          05 METRICS-CHECKPOINT-PAT-IDX  PIC 9(4) VALUE 0.
+          05 HOSPINFO-CHECKPOINT-PAT-IDX PIC 9(4) VALUE 0.
+          05 CHECKPOINT-INTERVAL     PIC 9(3) VALUE 25.
+          05 BATCH-START-PAT-IDX     PIC 9(4) VALUE 1.
+          05 REPORT-LINE-OUT         PIC X(132).
+          05 COMMAND-LINE-ARG        PIC X(120).
+          05 PARAM-FILENAME          PIC X(60).
+          05 BATCH-CURRENT-OPTION    PIC 9(2).
+          05 BATCH-SCAN-IDX          PIC 9(3).
+          05 BATCH-ARG-POINTER       PIC 9(3).
+          05 BATCH-TOKEN             PIC X(10).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
+           ACCEPT COMMAND-LINE-ARG FROM COMMAND-LINE.
+           IF COMMAND-LINE-ARG NOT = SPACES
+               MOVE "Y" TO BATCH-MODE-FLAG
+           END-IF.
            PERFORM INITIALIZE-SYSTEM.
-           PERFORM MAIN-MENU.
+           IF BATCH-MODE-FLAG = "Y"
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM MAIN-MENU
+           END-IF.
            STOP RUN.
        
        INITIALIZE-SYSTEM.
            PERFORM INITIALIZE-DATA.
-           PERFORM CALCULATE-PATIENT-METRICS.
            PERFORM INITIALIZE-APPOINTMENTS.
+           PERFORM LOAD-DOCTOR-FILE.
+           PERFORM LOAD-PATIENT-FILE.
+           PERFORM LOAD-APPOINTMENT-FILE.
+           PERFORM LOAD-ROOM-FILE.
+           PERFORM LOAD-FEEDBACK-FILE.
+           IF ROOM-COUNT = 0
+               PERFORM INITIALIZE-ROOMS
+           END-IF.
+           PERFORM INITIALIZE-WARD-NAMES.
+           PERFORM SYNC-ROOM-OCCUPANCY.
+           PERFORM CALCULATE-PATIENT-METRICS.
            MOVE "Y" TO DISPLAY-HEADER.
            MOVE "Y" TO DISPLAY-FOOTER.
            MOVE "Y" TO DISPLAY-DETAILS.
            MOVE "Y" TO DISPLAY-STATISTICS.
+
+       LOAD-DOCTOR-FILE.
+           OPEN INPUT DOCTOR-FILE.
+           IF FS-DOCTOR-FILE = "00"
+               MOVE 0 TO DOCTOR-COUNT
+               PERFORM UNTIL FS-DOCTOR-FILE NOT = "00"
+                   READ DOCTOR-FILE NEXT RECORD
+                   IF FS-DOCTOR-FILE = "00"
+                       ADD 1 TO DOCTOR-COUNT
+                       SET DOC-IDX TO DOCTOR-COUNT
+                       MOVE DF-DOCTOR-ID          TO DOCTOR-ID(DOC-IDX)
+                       MOVE DF-DOCTOR-NAME        TO DOCTOR-NAME(DOC-IDX)
+                       MOVE DF-DOCTOR-SPECIALTY   TO DOCTOR-SPECIALTY(DOC-IDX)
+                       MOVE DF-DOCTOR-PHONE       TO DOCTOR-PHONE(DOC-IDX)
+                       MOVE DF-DOCTOR-EMAIL       TO DOCTOR-EMAIL(DOC-IDX)
+                       MOVE DF-DOCTOR-ADDRESS     TO DOCTOR-ADDRESS(DOC-IDX)
+                       MOVE DF-DOCTOR-RATING      TO DOCTOR-RATING(DOC-IDX)
+                       MOVE DF-DOCTOR-SALARY      TO DOCTOR-SALARY(DOC-IDX)
+                       MOVE DF-HIRE-YEAR          TO HIRE-YEAR(DOC-IDX)
+                       MOVE DF-HIRE-MONTH         TO HIRE-MONTH(DOC-IDX)
+                       MOVE DF-HIRE-DAY           TO HIRE-DAY(DOC-IDX)
+                       MOVE DF-DOCTOR-PATIENTS-COUNT  TO DOCTOR-PATIENTS-COUNT(DOC-IDX)
+                       MOVE DF-DOCTOR-SUCCESS-RATE    TO DOCTOR-SUCCESS-RATE(DOC-IDX)
+                       MOVE DF-DOCTOR-RESEARCH-PAPERS TO DOCTOR-RESEARCH-PAPERS(DOC-IDX)
+                   END-IF
+               END-PERFORM
+               CLOSE DOCTOR-FILE
+           END-IF.
+
+       LOAD-PATIENT-FILE.
+           OPEN INPUT PATIENT-FILE.
+           IF FS-PATIENT-FILE = "00"
+               MOVE 0 TO PATIENT-COUNT
+               PERFORM UNTIL FS-PATIENT-FILE NOT = "00"
+                   READ PATIENT-FILE NEXT RECORD
+                   IF FS-PATIENT-FILE = "00"
+                       ADD 1 TO PATIENT-COUNT
+                       SET PAT-IDX TO PATIENT-COUNT
+                       MOVE PF-PATIENT-ID         TO PATIENT-ID(PAT-IDX)
+                       MOVE PF-PATIENT-NAME       TO PATIENT-NAME(PAT-IDX)
+                       MOVE PF-PATIENT-AGE        TO PATIENT-AGE(PAT-IDX)
+                       MOVE PF-PATIENT-GENDER     TO PATIENT-GENDER(PAT-IDX)
+                       MOVE PF-PATIENT-DISEASE    TO PATIENT-DISEASE(PAT-IDX)
+                       MOVE PF-PATIENT-HEIGHT     TO PATIENT-HEIGHT(PAT-IDX)
+                       MOVE PF-PATIENT-WEIGHT     TO PATIENT-WEIGHT(PAT-IDX)
+                       MOVE PF-PATIENT-BP         TO PATIENT-BP(PAT-IDX)
+                       MOVE PF-PATIENT-SUGAR      TO PATIENT-SUGAR(PAT-IDX)
+                       MOVE PF-PATIENT-BMI        TO PATIENT-BMI(PAT-IDX)
+                       MOVE PF-PATIENT-RISK       TO PATIENT-RISK(PAT-IDX)
+                       MOVE PF-PATIENT-ADDRESS    TO PATIENT-ADDRESS(PAT-IDX)
+                       MOVE PF-PATIENT-PHONE      TO PATIENT-PHONE(PAT-IDX)
+                       MOVE PF-PATIENT-EMAIL      TO PATIENT-EMAIL(PAT-IDX)
+                       MOVE PF-PATIENT-INSURANCE-ID TO PATIENT-INSURANCE-ID(PAT-IDX)
+                       MOVE PF-PATIENT-HISTORY(1) TO PATIENT-HISTORY(PAT-IDX, 1)
+                       MOVE PF-PATIENT-HISTORY(2) TO PATIENT-HISTORY(PAT-IDX, 2)
+                       MOVE PF-PATIENT-HISTORY(3) TO PATIENT-HISTORY(PAT-IDX, 3)
+                       MOVE PF-PATIENT-HISTORY(4) TO PATIENT-HISTORY(PAT-IDX, 4)
+                       MOVE PF-PATIENT-HISTORY(5) TO PATIENT-HISTORY(PAT-IDX, 5)
+                       MOVE PF-PATIENT-HISTORY(6) TO PATIENT-HISTORY(PAT-IDX, 6)
+                       MOVE PF-PATIENT-HISTORY(7) TO PATIENT-HISTORY(PAT-IDX, 7)
+                       MOVE PF-PATIENT-HISTORY(8) TO PATIENT-HISTORY(PAT-IDX, 8)
+                       MOVE PF-PATIENT-HISTORY(9) TO PATIENT-HISTORY(PAT-IDX, 9)
+                       MOVE PF-PATIENT-HISTORY(10) TO PATIENT-HISTORY(PAT-IDX, 10)
+                       MOVE PF-MEDICATION-NAME(1)   TO MEDICATION-NAME(PAT-IDX, 1)
+                       MOVE PF-MEDICATION-DOSAGE(1) TO MEDICATION-DOSAGE(PAT-IDX, 1)
+                       MOVE PF-MEDICATION-FREQ(1)   TO MEDICATION-FREQ(PAT-IDX, 1)
+                       MOVE PF-MEDICATION-NAME(2)   TO MEDICATION-NAME(PAT-IDX, 2)
+                       MOVE PF-MEDICATION-DOSAGE(2) TO MEDICATION-DOSAGE(PAT-IDX, 2)
+                       MOVE PF-MEDICATION-FREQ(2)   TO MEDICATION-FREQ(PAT-IDX, 2)
+                       MOVE PF-MEDICATION-NAME(3)   TO MEDICATION-NAME(PAT-IDX, 3)
+                       MOVE PF-MEDICATION-DOSAGE(3) TO MEDICATION-DOSAGE(PAT-IDX, 3)
+                       MOVE PF-MEDICATION-FREQ(3)   TO MEDICATION-FREQ(PAT-IDX, 3)
+                       MOVE PF-MEDICATION-NAME(4)   TO MEDICATION-NAME(PAT-IDX, 4)
+                       MOVE PF-MEDICATION-DOSAGE(4) TO MEDICATION-DOSAGE(PAT-IDX, 4)
+                       MOVE PF-MEDICATION-FREQ(4)   TO MEDICATION-FREQ(PAT-IDX, 4)
+                       MOVE PF-MEDICATION-NAME(5)   TO MEDICATION-NAME(PAT-IDX, 5)
+                       MOVE PF-MEDICATION-DOSAGE(5) TO MEDICATION-DOSAGE(PAT-IDX, 5)
+                       MOVE PF-MEDICATION-FREQ(5)   TO MEDICATION-FREQ(PAT-IDX, 5)
+                       MOVE PF-MEDICATION-NAME(6)   TO MEDICATION-NAME(PAT-IDX, 6)
+                       MOVE PF-MEDICATION-DOSAGE(6) TO MEDICATION-DOSAGE(PAT-IDX, 6)
+                       MOVE PF-MEDICATION-FREQ(6)   TO MEDICATION-FREQ(PAT-IDX, 6)
+                       MOVE PF-MEDICATION-NAME(7)   TO MEDICATION-NAME(PAT-IDX, 7)
+                       MOVE PF-MEDICATION-DOSAGE(7) TO MEDICATION-DOSAGE(PAT-IDX, 7)
+                       MOVE PF-MEDICATION-FREQ(7)   TO MEDICATION-FREQ(PAT-IDX, 7)
+                       MOVE PF-MEDICATION-NAME(8)   TO MEDICATION-NAME(PAT-IDX, 8)
+                       MOVE PF-MEDICATION-DOSAGE(8) TO MEDICATION-DOSAGE(PAT-IDX, 8)
+                       MOVE PF-MEDICATION-FREQ(8)   TO MEDICATION-FREQ(PAT-IDX, 8)
+                       MOVE PF-MEDICATION-NAME(9)   TO MEDICATION-NAME(PAT-IDX, 9)
+                       MOVE PF-MEDICATION-DOSAGE(9) TO MEDICATION-DOSAGE(PAT-IDX, 9)
+                       MOVE PF-MEDICATION-FREQ(9)   TO MEDICATION-FREQ(PAT-IDX, 9)
+                       MOVE PF-MEDICATION-NAME(10)   TO MEDICATION-NAME(PAT-IDX, 10)
+                       MOVE PF-MEDICATION-DOSAGE(10) TO MEDICATION-DOSAGE(PAT-IDX, 10)
+                       MOVE PF-MEDICATION-FREQ(10)   TO MEDICATION-FREQ(PAT-IDX, 10)
+                       MOVE PF-ADM-YEAR           TO ADM-YEAR(PAT-IDX)
+                       MOVE PF-ADM-MONTH          TO ADM-MONTH(PAT-IDX)
+                       MOVE PF-ADM-DAY            TO ADM-DAY(PAT-IDX)
+                       MOVE PF-DIS-YEAR           TO DIS-YEAR(PAT-IDX)
+                       MOVE PF-DIS-MONTH          TO DIS-MONTH(PAT-IDX)
+                       MOVE PF-DIS-DAY            TO DIS-DAY(PAT-IDX)
+                       MOVE PF-PATIENT-ROOM-NUMBER TO PATIENT-ROOM-NUMBER(PAT-IDX)
+                       MOVE PF-PATIENT-DOCTOR-ID   TO PATIENT-DOCTOR-ID(PAT-IDX)
+                       MOVE PF-PATIENT-BILL-AMOUNT TO PATIENT-BILL-AMOUNT(PAT-IDX)
+                       MOVE PF-PATIENT-PAYMENT-STATUS TO PATIENT-PAYMENT-STATUS(PAT-IDX)
+                   END-IF
+               END-PERFORM
+               CLOSE PATIENT-FILE
+           END-IF.
+
+       LOAD-APPOINTMENT-FILE.
+           OPEN INPUT APPOINTMENT-FILE.
+           IF FS-APPOINTMENT-FILE = "00"
+               MOVE 0 TO APPOINTMENT-COUNT
+               PERFORM UNTIL FS-APPOINTMENT-FILE NOT = "00"
+                   READ APPOINTMENT-FILE NEXT RECORD
+                   IF FS-APPOINTMENT-FILE = "00"
+                       ADD 1 TO APPOINTMENT-COUNT
+                       SET APP-IDX TO APPOINTMENT-COUNT
+                       MOVE AF-APPOINTMENT-ID       TO APPOINTMENT-ID(APP-IDX)
+                       MOVE AF-DOCTOR-ID            TO APP-DOCTOR-ID(APP-IDX)
+                       MOVE AF-PATIENT-ID           TO APP-PATIENT-ID(APP-IDX)
+                       MOVE AF-APP-YEAR             TO APP-YEAR(APP-IDX)
+                       MOVE AF-APP-MONTH            TO APP-MONTH(APP-IDX)
+                       MOVE AF-APP-DAY              TO APP-DAY(APP-IDX)
+                       MOVE AF-APP-HOUR             TO APP-HOUR(APP-IDX)
+                       MOVE AF-APP-MINUTE           TO APP-MINUTE(APP-IDX)
+                       MOVE AF-APPOINTMENT-DURATION TO APP-DURATION(APP-IDX)
+                       MOVE AF-APPOINTMENT-STATUS   TO APP-STATUS(APP-IDX)
+                       MOVE AF-APPOINTMENT-NOTES    TO APP-NOTES(APP-IDX)
+                   END-IF
+               END-PERFORM
+               CLOSE APPOINTMENT-FILE
+           END-IF.
+
+       LOAD-ROOM-FILE.
+           OPEN INPUT ROOM-FILE.
+           IF FS-ROOM-FILE = "00"
+               MOVE 0 TO ROOM-COUNT
+               PERFORM UNTIL FS-ROOM-FILE NOT = "00"
+                   READ ROOM-FILE NEXT RECORD
+                   IF FS-ROOM-FILE = "00"
+                       ADD 1 TO ROOM-COUNT
+                       SET RM-IDX TO ROOM-COUNT
+                       MOVE RF-ROOM-NUMBER     TO ROOM-NUMBER(RM-IDX)
+                       MOVE RF-ROOM-WARD       TO ROOM-WARD(RM-IDX)
+                       MOVE RF-ROOM-FLOOR      TO ROOM-FLOOR(RM-IDX)
+                       MOVE RF-ROOM-STATUS     TO ROOM-STATUS(RM-IDX)
+                       MOVE RF-ROOM-PATIENT-ID TO ROOM-PATIENT-ID(RM-IDX)
+                   END-IF
+               END-PERFORM
+               CLOSE ROOM-FILE
+           END-IF.
+
+       LOAD-FEEDBACK-FILE.
+           OPEN INPUT FEEDBACK-FILE.
+           IF FS-FEEDBACK-FILE = "00"
+               MOVE 0 TO FEEDBACK-COUNT
+               PERFORM UNTIL FS-FEEDBACK-FILE NOT = "00"
+                   READ FEEDBACK-FILE NEXT RECORD
+                   IF FS-FEEDBACK-FILE = "00"
+                       ADD 1 TO FEEDBACK-COUNT
+                       SET FB-IDX TO FEEDBACK-COUNT
+                       MOVE FB-FEEDBACK-ID       TO FEEDBACK-ID(FB-IDX)
+                       MOVE FB-RATING-DOCTOR-ID  TO RATING-DOCTOR-ID(FB-IDX)
+                       MOVE FB-RATING-PATIENT-ID TO RATING-PATIENT-ID(FB-IDX)
+                       MOVE FB-RATING-VALUE      TO RATING-VALUE(FB-IDX)
+                       MOVE FB-RATING-COMMENT    TO RATING-COMMENT(FB-IDX)
+                       MOVE FB-RATING-YEAR       TO RATING-YEAR(FB-IDX)
+                       MOVE FB-RATING-MONTH      TO RATING-MONTH(FB-IDX)
+                       MOVE FB-RATING-DAY        TO RATING-DAY(FB-IDX)
+                   END-IF
+               END-PERFORM
+               CLOSE FEEDBACK-FILE
+           END-IF.
+
+       SAVE-DOCTOR-FILE.
+           OPEN OUTPUT DOCTOR-FILE.
+           PERFORM VARYING DOC-IDX FROM 1 BY 1 UNTIL DOC-IDX > DOCTOR-COUNT
+               MOVE DOCTOR-ID(DOC-IDX)       TO DF-DOCTOR-ID
+               MOVE DOCTOR-NAME(DOC-IDX)     TO DF-DOCTOR-NAME
+               MOVE DOCTOR-SPECIALTY(DOC-IDX) TO DF-DOCTOR-SPECIALTY
+               MOVE DOCTOR-PHONE(DOC-IDX)    TO DF-DOCTOR-PHONE
+               MOVE DOCTOR-EMAIL(DOC-IDX)    TO DF-DOCTOR-EMAIL
+               MOVE DOCTOR-ADDRESS(DOC-IDX)  TO DF-DOCTOR-ADDRESS
+               MOVE DOCTOR-RATING(DOC-IDX)   TO DF-DOCTOR-RATING
+               MOVE DOCTOR-SALARY(DOC-IDX)   TO DF-DOCTOR-SALARY
+               MOVE HIRE-YEAR(DOC-IDX)       TO DF-HIRE-YEAR
+               MOVE HIRE-MONTH(DOC-IDX)      TO DF-HIRE-MONTH
+               MOVE HIRE-DAY(DOC-IDX)        TO DF-HIRE-DAY
+               MOVE DOCTOR-PATIENTS-COUNT(DOC-IDX)  TO DF-DOCTOR-PATIENTS-COUNT
+               MOVE DOCTOR-SUCCESS-RATE(DOC-IDX)    TO DF-DOCTOR-SUCCESS-RATE
+               MOVE DOCTOR-RESEARCH-PAPERS(DOC-IDX) TO DF-DOCTOR-RESEARCH-PAPERS
+               WRITE DOCTOR-RECORD
+           END-PERFORM.
+           CLOSE DOCTOR-FILE.
+
+       SAVE-PATIENT-FILE.
+           OPEN OUTPUT PATIENT-FILE.
+           PERFORM VARYING PAT-IDX FROM 1 BY 1 UNTIL PAT-IDX > PATIENT-COUNT
+               MOVE PATIENT-ID(PAT-IDX)      TO PF-PATIENT-ID
+               MOVE PATIENT-NAME(PAT-IDX)    TO PF-PATIENT-NAME
+               MOVE PATIENT-AGE(PAT-IDX)     TO PF-PATIENT-AGE
+               MOVE PATIENT-GENDER(PAT-IDX)  TO PF-PATIENT-GENDER
+               MOVE PATIENT-DISEASE(PAT-IDX) TO PF-PATIENT-DISEASE
+               MOVE PATIENT-HEIGHT(PAT-IDX)  TO PF-PATIENT-HEIGHT
+               MOVE PATIENT-WEIGHT(PAT-IDX)  TO PF-PATIENT-WEIGHT
+               MOVE PATIENT-BP(PAT-IDX)      TO PF-PATIENT-BP
+               MOVE PATIENT-SUGAR(PAT-IDX)   TO PF-PATIENT-SUGAR
+               MOVE PATIENT-BMI(PAT-IDX)     TO PF-PATIENT-BMI
+               MOVE PATIENT-RISK(PAT-IDX)    TO PF-PATIENT-RISK
+               MOVE PATIENT-ADDRESS(PAT-IDX) TO PF-PATIENT-ADDRESS
+               MOVE PATIENT-PHONE(PAT-IDX)   TO PF-PATIENT-PHONE
+               MOVE PATIENT-EMAIL(PAT-IDX)   TO PF-PATIENT-EMAIL
+               MOVE PATIENT-INSURANCE-ID(PAT-IDX) TO PF-PATIENT-INSURANCE-ID
+               MOVE PATIENT-HISTORY(PAT-IDX, 1) TO PF-PATIENT-HISTORY(1)
+               MOVE PATIENT-HISTORY(PAT-IDX, 2) TO PF-PATIENT-HISTORY(2)
+               MOVE PATIENT-HISTORY(PAT-IDX, 3) TO PF-PATIENT-HISTORY(3)
+               MOVE PATIENT-HISTORY(PAT-IDX, 4) TO PF-PATIENT-HISTORY(4)
+               MOVE PATIENT-HISTORY(PAT-IDX, 5) TO PF-PATIENT-HISTORY(5)
+               MOVE PATIENT-HISTORY(PAT-IDX, 6) TO PF-PATIENT-HISTORY(6)
+               MOVE PATIENT-HISTORY(PAT-IDX, 7) TO PF-PATIENT-HISTORY(7)
+               MOVE PATIENT-HISTORY(PAT-IDX, 8) TO PF-PATIENT-HISTORY(8)
+               MOVE PATIENT-HISTORY(PAT-IDX, 9) TO PF-PATIENT-HISTORY(9)
+               MOVE PATIENT-HISTORY(PAT-IDX, 10) TO PF-PATIENT-HISTORY(10)
+               MOVE MEDICATION-NAME(PAT-IDX, 1)   TO PF-MEDICATION-NAME(1)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 1) TO PF-MEDICATION-DOSAGE(1)
+               MOVE MEDICATION-FREQ(PAT-IDX, 1)   TO PF-MEDICATION-FREQ(1)
+               MOVE MEDICATION-NAME(PAT-IDX, 2)   TO PF-MEDICATION-NAME(2)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 2) TO PF-MEDICATION-DOSAGE(2)
+               MOVE MEDICATION-FREQ(PAT-IDX, 2)   TO PF-MEDICATION-FREQ(2)
+               MOVE MEDICATION-NAME(PAT-IDX, 3)   TO PF-MEDICATION-NAME(3)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 3) TO PF-MEDICATION-DOSAGE(3)
+               MOVE MEDICATION-FREQ(PAT-IDX, 3)   TO PF-MEDICATION-FREQ(3)
+               MOVE MEDICATION-NAME(PAT-IDX, 4)   TO PF-MEDICATION-NAME(4)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 4) TO PF-MEDICATION-DOSAGE(4)
+               MOVE MEDICATION-FREQ(PAT-IDX, 4)   TO PF-MEDICATION-FREQ(4)
+               MOVE MEDICATION-NAME(PAT-IDX, 5)   TO PF-MEDICATION-NAME(5)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 5) TO PF-MEDICATION-DOSAGE(5)
+               MOVE MEDICATION-FREQ(PAT-IDX, 5)   TO PF-MEDICATION-FREQ(5)
+               MOVE MEDICATION-NAME(PAT-IDX, 6)   TO PF-MEDICATION-NAME(6)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 6) TO PF-MEDICATION-DOSAGE(6)
+               MOVE MEDICATION-FREQ(PAT-IDX, 6)   TO PF-MEDICATION-FREQ(6)
+               MOVE MEDICATION-NAME(PAT-IDX, 7)   TO PF-MEDICATION-NAME(7)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 7) TO PF-MEDICATION-DOSAGE(7)
+               MOVE MEDICATION-FREQ(PAT-IDX, 7)   TO PF-MEDICATION-FREQ(7)
+               MOVE MEDICATION-NAME(PAT-IDX, 8)   TO PF-MEDICATION-NAME(8)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 8) TO PF-MEDICATION-DOSAGE(8)
+               MOVE MEDICATION-FREQ(PAT-IDX, 8)   TO PF-MEDICATION-FREQ(8)
+               MOVE MEDICATION-NAME(PAT-IDX, 9)   TO PF-MEDICATION-NAME(9)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 9) TO PF-MEDICATION-DOSAGE(9)
+               MOVE MEDICATION-FREQ(PAT-IDX, 9)   TO PF-MEDICATION-FREQ(9)
+               MOVE MEDICATION-NAME(PAT-IDX, 10)   TO PF-MEDICATION-NAME(10)
+               MOVE MEDICATION-DOSAGE(PAT-IDX, 10) TO PF-MEDICATION-DOSAGE(10)
+               MOVE MEDICATION-FREQ(PAT-IDX, 10)   TO PF-MEDICATION-FREQ(10)
+               MOVE ADM-YEAR(PAT-IDX)        TO PF-ADM-YEAR
+               MOVE ADM-MONTH(PAT-IDX)       TO PF-ADM-MONTH
+               MOVE ADM-DAY(PAT-IDX)         TO PF-ADM-DAY
+               MOVE DIS-YEAR(PAT-IDX)        TO PF-DIS-YEAR
+               MOVE DIS-MONTH(PAT-IDX)       TO PF-DIS-MONTH
+               MOVE DIS-DAY(PAT-IDX)         TO PF-DIS-DAY
+               MOVE PATIENT-ROOM-NUMBER(PAT-IDX)  TO PF-PATIENT-ROOM-NUMBER
+               MOVE PATIENT-DOCTOR-ID(PAT-IDX)    TO PF-PATIENT-DOCTOR-ID
+               MOVE PATIENT-BILL-AMOUNT(PAT-IDX)  TO PF-PATIENT-BILL-AMOUNT
+               MOVE PATIENT-PAYMENT-STATUS(PAT-IDX) TO PF-PATIENT-PAYMENT-STATUS
+               WRITE PATIENT-RECORD
+           END-PERFORM.
+           CLOSE PATIENT-FILE.
+
+       SAVE-APPOINTMENT-FILE.
+           OPEN OUTPUT APPOINTMENT-FILE.
+           PERFORM VARYING APP-IDX FROM 1 BY 1 UNTIL APP-IDX > APPOINTMENT-COUNT
+               IF APPOINTMENT-ID(APP-IDX) NOT = 0
+                   MOVE APPOINTMENT-ID(APP-IDX)  TO AF-APPOINTMENT-ID
+                   MOVE APP-DOCTOR-ID(APP-IDX)   TO AF-DOCTOR-ID
+                   MOVE APP-PATIENT-ID(APP-IDX)  TO AF-PATIENT-ID
+                   MOVE APP-YEAR(APP-IDX)        TO AF-APP-YEAR
+                   MOVE APP-MONTH(APP-IDX)       TO AF-APP-MONTH
+                   MOVE APP-DAY(APP-IDX)         TO AF-APP-DAY
+                   MOVE APP-HOUR(APP-IDX)        TO AF-APP-HOUR
+                   MOVE APP-MINUTE(APP-IDX)      TO AF-APP-MINUTE
+                   MOVE APP-DURATION(APP-IDX)    TO AF-APPOINTMENT-DURATION
+                   MOVE APP-STATUS(APP-IDX)      TO AF-APPOINTMENT-STATUS
+                   MOVE APP-NOTES(APP-IDX)       TO AF-APPOINTMENT-NOTES
+                   WRITE APPOINTMENT-RECORD
+                   INVALID KEY
+                       CONTINUE
+                   END-WRITE
+               END-IF
+           END-PERFORM.
+           CLOSE APPOINTMENT-FILE.
+
+       SAVE-ROOM-FILE.
+           OPEN OUTPUT ROOM-FILE.
+           PERFORM VARYING RM-IDX FROM 1 BY 1 UNTIL RM-IDX > ROOM-COUNT
+               MOVE ROOM-NUMBER(RM-IDX)     TO RF-ROOM-NUMBER
+               MOVE ROOM-WARD(RM-IDX)       TO RF-ROOM-WARD
+               MOVE ROOM-FLOOR(RM-IDX)      TO RF-ROOM-FLOOR
+               MOVE ROOM-STATUS(RM-IDX)     TO RF-ROOM-STATUS
+               MOVE ROOM-PATIENT-ID(RM-IDX) TO RF-ROOM-PATIENT-ID
+               WRITE ROOM-RECORD
+           END-PERFORM.
+           CLOSE ROOM-FILE.
+
+       SAVE-FEEDBACK-FILE.
+           OPEN OUTPUT FEEDBACK-FILE.
+           PERFORM VARYING FB-IDX FROM 1 BY 1 UNTIL FB-IDX > FEEDBACK-COUNT
+               MOVE FEEDBACK-ID(FB-IDX)       TO FB-FEEDBACK-ID
+               MOVE RATING-DOCTOR-ID(FB-IDX)  TO FB-RATING-DOCTOR-ID
+               MOVE RATING-PATIENT-ID(FB-IDX) TO FB-RATING-PATIENT-ID
+               MOVE RATING-VALUE(FB-IDX)      TO FB-RATING-VALUE
+               MOVE RATING-COMMENT(FB-IDX)    TO FB-RATING-COMMENT
+               MOVE RATING-YEAR(FB-IDX)       TO FB-RATING-YEAR
+               MOVE RATING-MONTH(FB-IDX)      TO FB-RATING-MONTH
+               MOVE RATING-DAY(FB-IDX)        TO FB-RATING-DAY
+               WRITE FEEDBACK-RECORD
+           END-PERFORM.
+           CLOSE FEEDBACK-FILE.
+
+       SAVE-ALL-FILES.
+           PERFORM SAVE-DOCTOR-FILE.
+           PERFORM SAVE-PATIENT-FILE.
+           PERFORM SAVE-APPOINTMENT-FILE.
+           PERFORM SAVE-ROOM-FILE.
+           PERFORM SAVE-FEEDBACK-FILE.
+
+       EXIT-SYSTEM.
+           PERFORM SAVE-ALL-FILES.
+           DISPLAY "Saving hospital data and exiting system...".
        
        MAIN-MENU.
            PERFORM DISPLAY-HEADER-SECTION.
@@ -248,10 +853,16 @@ IDENTIFICATION DIVISION.
            DISPLAY "6. Calculate Doctor Ratings".
            DISPLAY "7. Display Financial Reports".
            DISPLAY "8. Manage Appointments".
-           DISPLAY "9. Exit System".
-           DISPLAY "Enter your choice (1-9): " WITH NO ADVANCING.
+           DISPLAY "9. Submit Patient Feedback".
+           DISPLAY "10. Run Billing/Discharge Reconciliation".
+           DISPLAY "11. Admit Patient to Room".
+           DISPLAY "12. Pharmacy Pull List".
+           DISPLAY "13. Doctor Workload/Roster Report".
+           DISPLAY "14. Insurance Claims Export".
+           DISPLAY "15. Exit System".
+           DISPLAY "Enter your choice (1-15): " WITH NO ADVANCING.
            ACCEPT USER-CHOICE.
-           
+
            EVALUATE USER-CHOICE
                WHEN 1 PERFORM DISPLAY-HOSPITAL-INFO
                WHEN 2 PERFORM CALCULATE-EFFICIENCY
@@ -261,28 +872,34 @@ IDENTIFICATION DIVISION.
                WHEN 6 PERFORM CALCULATE-DOCTOR-RATINGS
                WHEN 7 PERFORM FINANCIAL-REPORTS
                WHEN 8 PERFORM APPOINTMENT-MANAGEMENT
-               WHEN 9 PERFORM EXIT-SYSTEM
+               WHEN 9 PERFORM SUBMIT-PATIENT-FEEDBACK
+               WHEN 10 PERFORM BILLING-RECONCILIATION
+               WHEN 11 PERFORM ADMIT-PATIENT-TO-ROOM
+               WHEN 12 PERFORM PHARMACY-PULL-LIST
+               WHEN 13 PERFORM DOCTOR-WORKLOAD-ROSTER
+               WHEN 14 PERFORM INSURANCE-CLAIMS-EXPORT
+               WHEN 15 PERFORM EXIT-SYSTEM
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
                    PERFORM MAIN-MENU
            END-EVALUATE.
-           
-           IF USER-CHOICE NOT = 9
+
+           IF USER-CHOICE NOT = 15
                DISPLAY "Press any key to return to main menu..."
                ACCEPT USER-CONFIRM
                PERFORM MAIN-MENU
            END-IF.
        
        DISPLAY-HEADER-SECTION.
-           IF DISPLAY-HEADER = "Y"
+           IF DISPLAY-HEADER = "Y" AND BATCH-MODE-FLAG NOT = "Y"
                DISPLAY "********************************************************"
                DISPLAY "*              GENERAL HOSPITAL                        *"
                DISPLAY "*       COMPREHENSIVE MANAGEMENT SYSTEM                *"
                DISPLAY "********************************************************"
            END-IF.
-       
+
        DISPLAY-FOOTER-SECTION.
-           IF DISPLAY-FOOTER = "Y"
+           IF DISPLAY-FOOTER = "Y" AND BATCH-MODE-FLAG NOT = "Y"
                DISPLAY "********************************************************"
                DISPLAY "*             SYSTEM VERSION 3.2.1                     *"
                DISPLAY "*             COPYRIGHT 2025                           *"
@@ -369,73 +986,342 @@ IDENTIFICATION DIVISION.
            MOVE 30 TO APP-DURATION(1).
            MOVE "SCHEDULED" TO APP-STATUS(1).
            MOVE "Follow-up after treatment" TO APP-NOTES(1).
-       
-       CALCULATE-PATIENT-METRICS.
-           SET PAT-IDX TO 1.
+
+       INITIALIZE-WARD-NAMES.
+           MOVE "GENERAL"    TO WARD-NAME(1).
+           MOVE "ICU"        TO WARD-NAME(2).
+           MOVE "SURGERY"    TO WARD-NAME(3).
+           MOVE "PEDIATRICS" TO WARD-NAME(4).
+           MOVE "MATERNITY"  TO WARD-NAME(5).
+
+       INITIALIZE-ROOMS.
+           MOVE 0 TO ROOM-COUNT.
+           PERFORM VARYING RM-IDX FROM 1 BY 1 UNTIL RM-IDX > 500
+               ADD 1 TO ROOM-COUNT
+               COMPUTE ROOM-NUMBER(RM-IDX) = 99 + RM-IDX
+               MOVE "AVAILABLE" TO ROOM-STATUS(RM-IDX)
+               MOVE 0 TO ROOM-PATIENT-ID(RM-IDX)
+               EVALUATE TRUE
+                   WHEN ROOM-NUMBER(RM-IDX) < 200
+                       MOVE "GENERAL"    TO ROOM-WARD(RM-IDX)
+                   WHEN ROOM-NUMBER(RM-IDX) < 300
+                       MOVE "ICU"        TO ROOM-WARD(RM-IDX)
+                   WHEN ROOM-NUMBER(RM-IDX) < 400
+                       MOVE "SURGERY"    TO ROOM-WARD(RM-IDX)
+                   WHEN ROOM-NUMBER(RM-IDX) < 500
+                       MOVE "PEDIATRICS" TO ROOM-WARD(RM-IDX)
+                   WHEN OTHER
+                       MOVE "MATERNITY"  TO ROOM-WARD(RM-IDX)
+               END-EVALUATE
+               COMPUTE ROOM-FLOOR(RM-IDX) = ROOM-NUMBER(RM-IDX) / 100
+           END-PERFORM.
+
+       SYNC-ROOM-OCCUPANCY.
+           PERFORM VARYING RM-IDX FROM 1 BY 1 UNTIL RM-IDX > ROOM-COUNT
+               MOVE "AVAILABLE" TO ROOM-STATUS(RM-IDX)
+               MOVE 0 TO ROOM-PATIENT-ID(RM-IDX)
+           END-PERFORM.
+
            PERFORM VARYING PAT-IDX FROM 1 BY 1 UNTIL PAT-IDX > PATIENT-COUNT
+               IF PATIENT-ROOM-NUMBER(PAT-IDX) NOT = 0
+                   AND ADM-YEAR(PAT-IDX) NOT = 0
+                   AND DIS-YEAR(PAT-IDX) = 0
+                   PERFORM VARYING RM-IDX FROM 1 BY 1 UNTIL RM-IDX > ROOM-COUNT
+                       IF ROOM-NUMBER(RM-IDX) = PATIENT-ROOM-NUMBER(PAT-IDX)
+                           MOVE "OCCUPIED" TO ROOM-STATUS(RM-IDX)
+                           MOVE PATIENT-ID(PAT-IDX) TO ROOM-PATIENT-ID(RM-IDX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-WARD-STATS.
+           MOVE ROOM-COUNT TO TOTAL-BEDS.
+           MOVE 0 TO OCCUPIED-BEDS.
+           PERFORM VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > WARD-COUNT
+               MOVE 0 TO WARD-TOTAL-ROOMS(WARD-IDX)
+               MOVE 0 TO WARD-OCCUPIED-ROOMS(WARD-IDX)
+           END-PERFORM.
+
+           PERFORM VARYING RM-IDX FROM 1 BY 1 UNTIL RM-IDX > ROOM-COUNT
+               PERFORM VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > WARD-COUNT
+                   IF WARD-NAME(WARD-IDX) = ROOM-WARD(RM-IDX)
+                       ADD 1 TO WARD-TOTAL-ROOMS(WARD-IDX)
+                       IF ROOM-STATUS(RM-IDX) = "OCCUPIED"
+                           ADD 1 TO WARD-OCCUPIED-ROOMS(WARD-IDX)
+                           ADD 1 TO OCCUPIED-BEDS
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       ADMIT-PATIENT-TO-ROOM.
+           DISPLAY "ADMIT PATIENT TO ROOM".
+           DISPLAY "----------------------".
+           DISPLAY "Enter Patient ID: " WITH NO ADVANCING.
+           ACCEPT RA-PATIENT-ID.
+           DISPLAY "Enter Room Number: " WITH NO ADVANCING.
+           ACCEPT RA-ROOM-NUMBER.
+
+           MOVE "N" TO RA-PATIENT-FOUND.
+           PERFORM VARYING PAT-IDX FROM 1 BY 1
+                   UNTIL PAT-IDX > PATIENT-COUNT OR RA-PATIENT-FOUND = "Y"
+               IF PATIENT-ID(PAT-IDX) = RA-PATIENT-ID
+                   MOVE "Y" TO RA-PATIENT-FOUND
+                   MOVE PAT-IDX TO RA-MATCHED-PAT-IDX
+               END-IF
+           END-PERFORM.
+
+           MOVE "N" TO RA-ROOM-FOUND.
+           PERFORM VARYING RM-IDX FROM 1 BY 1
+                   UNTIL RM-IDX > ROOM-COUNT OR RA-ROOM-FOUND = "Y"
+               IF ROOM-NUMBER(RM-IDX) = RA-ROOM-NUMBER
+                   MOVE "Y" TO RA-ROOM-FOUND
+                   MOVE RM-IDX TO RA-MATCHED-RM-IDX
+               END-IF
+           END-PERFORM.
+
+           IF RA-PATIENT-FOUND = "N"
+               DISPLAY "Patient ID not found."
+           ELSE
+               IF RA-ROOM-FOUND = "N"
+                   DISPLAY "Room number not found."
+               ELSE
+                   IF ROOM-STATUS(RA-MATCHED-RM-IDX) = "OCCUPIED"
+                       DISPLAY "Room " RA-ROOM-NUMBER
+                               " is already occupied by patient "
+                               ROOM-PATIENT-ID(RA-MATCHED-RM-IDX)
+                               ". Admission refused."
+                   ELSE
+                       MOVE RA-ROOM-NUMBER TO
+                            PATIENT-ROOM-NUMBER(RA-MATCHED-PAT-IDX)
+                       IF ADM-YEAR(RA-MATCHED-PAT-IDX) = 0
+                           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+                           MOVE CURR-YEAR  TO ADM-YEAR(RA-MATCHED-PAT-IDX)
+                           MOVE CURR-MONTH TO ADM-MONTH(RA-MATCHED-PAT-IDX)
+                           MOVE CURR-DAY   TO ADM-DAY(RA-MATCHED-PAT-IDX)
+                       END-IF
+                       PERFORM SYNC-ROOM-OCCUPANCY
+                       PERFORM SAVE-PATIENT-FILE
+                       PERFORM SAVE-ROOM-FILE
+                       DISPLAY "Patient " RA-PATIENT-ID " admitted to room "
+                               RA-ROOM-NUMBER "."
+                   END-IF
+               END-IF
+           END-IF.
+
+       CALCULATE-PATIENT-METRICS.
+           IF BATCH-MODE-FLAG = "Y"
+               PERFORM LOAD-METRICS-CHECKPOINT
+           ELSE
+               MOVE 1 TO BATCH-START-PAT-IDX
+           END-IF.
+           PERFORM VARYING PAT-IDX FROM BATCH-START-PAT-IDX BY 1
+                   UNTIL PAT-IDX > PATIENT-COUNT
                COMPUTE HEIGHT-SQUARED = PATIENT-HEIGHT(PAT-IDX) * PATIENT-HEIGHT(PAT-IDX)
                COMPUTE PATIENT-BMI(PAT-IDX) = PATIENT-WEIGHT(PAT-IDX) / HEIGHT-SQUARED
-               
+
                COMPUTE BMI-FACTOR = PATIENT-BMI(PAT-IDX) * 0.5
                COMPUTE BP-FACTOR = (PATIENT-BP(PAT-IDX) - 120) * 0.3
                COMPUTE SUGAR-FACTOR = (PATIENT-SUGAR(PAT-IDX) - 90) * 0.2
                COMPUTE PATIENT-RISK(PAT-IDX) = BMI-FACTOR + BP-FACTOR + SUGAR-FACTOR
+
+               IF BATCH-MODE-FLAG = "Y"
+                   AND FUNCTION MOD(PAT-IDX, CHECKPOINT-INTERVAL) = 0
+                   MOVE PAT-IDX TO METRICS-CHECKPOINT-PAT-IDX
+                   PERFORM WRITE-METRICS-CHECKPOINT
+               END-IF
            END-PERFORM.
+           IF BATCH-MODE-FLAG = "Y"
+               MOVE 0 TO METRICS-CHECKPOINT-PAT-IDX
+               PERFORM WRITE-METRICS-CHECKPOINT
+               MOVE 1 TO BATCH-START-PAT-IDX
+           END-IF.
        
        DISPLAY-HOSPITAL-INFO.
            PERFORM DISPLAY-HEADER-SECTION.
-           DISPLAY "HOSPITAL INFORMATION SUMMARY".
-           DISPLAY "----------------------------".
-           DISPLAY "Number of doctors: " DOCTOR-COUNT.
-           DISPLAY "Number of patients: " PATIENT-COUNT.
-           DISPLAY "Number of appointments: " APPOINTMENT-COUNT.
-           DISPLAY "Total beds: " TOTAL-BEDS.
-           DISPLAY "Occupied beds: " OCCUPIED-BEDS.
-           DISPLAY "Available beds: " FUNCTION NUMVAL(TOTAL-BEDS - OCCUPIED-BEDS).
-           
-           DISPLAY " ".
-           DISPLAY "DOCTORS:".
-           DISPLAY "--------".
+           MOVE "HOSPITAL INFORMATION SUMMARY" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "----------------------------" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Number of doctors: " DELIMITED BY SIZE
+               DOCTOR-COUNT DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Number of patients: " DELIMITED BY SIZE
+               PATIENT-COUNT DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Number of appointments: " DELIMITED BY SIZE
+               APPOINTMENT-COUNT DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           PERFORM SYNC-ROOM-OCCUPANCY.
+           PERFORM COMPUTE-WARD-STATS.
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Total rooms/beds: " DELIMITED BY SIZE
+               TOTAL-BEDS DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Occupied beds: " DELIMITED BY SIZE
+               OCCUPIED-BEDS DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Available beds: " DELIMITED BY SIZE
+               FUNCTION NUMVAL(TOTAL-BEDS - OCCUPIED-BEDS) DELIMITED BY SIZE
+               INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "By ward:" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > WARD-COUNT
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   " DELIMITED BY SIZE
+                   WARD-NAME(WARD-IDX) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   WARD-OCCUPIED-ROOMS(WARD-IDX) DELIMITED BY SIZE
+                   " / " DELIMITED BY SIZE
+                   WARD-TOTAL-ROOMS(WARD-IDX) DELIMITED BY SIZE
+                   " occupied" DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE " " TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "DOCTORS:" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "--------" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
            PERFORM VARYING DOC-IDX FROM 1 BY 1 UNTIL DOC-IDX > DOCTOR-COUNT
-               DISPLAY "ID: " DOCTOR-ID(DOC-IDX) " | Dr. " DOCTOR-NAME(DOC-IDX) 
-                       " | Specialty: " DOCTOR-SPECIALTY(DOC-IDX)
-               DISPLAY "   Contact: " DOCTOR-PHONE(DOC-IDX) " | " DOCTOR-EMAIL(DOC-IDX)
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "ID: " DELIMITED BY SIZE
+                   DOCTOR-ID(DOC-IDX) DELIMITED BY SIZE
+                   " | Dr. " DELIMITED BY SIZE
+                   DOCTOR-NAME(DOC-IDX) DELIMITED BY SIZE
+                   " | Specialty: " DELIMITED BY SIZE
+                   DOCTOR-SPECIALTY(DOC-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Contact: " DELIMITED BY SIZE
+                   DOCTOR-PHONE(DOC-IDX) DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   DOCTOR-EMAIL(DOC-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
                IF DISPLAY-FULL-ADDRESS = "Y"
-                   DISPLAY "   Address: " DOCTOR-ADDRESS(DOC-IDX)
+                   MOVE SPACES TO REPORT-LINE-OUT
+                   STRING "   Address: " DELIMITED BY SIZE
+                       DOCTOR-ADDRESS(DOC-IDX) DELIMITED BY SIZE
+                       INTO REPORT-LINE-OUT
+                   PERFORM WRITE-REPORT-LINE
                END-IF
-               DISPLAY "   Rating: " DOCTOR-RATING(DOC-IDX) 
-                       " | Patients: " DOCTOR-PATIENTS-COUNT(DOC-IDX)
-                       " | Success Rate: " DOCTOR-SUCCESS-RATE(DOC-IDX) "%"
-               DISPLAY "   Research Papers: " DOCTOR-RESEARCH-PAPERS(DOC-IDX)
-                       " | Hired: " FUNCTION TRIM(HIRE-MONTH(DOC-IDX)) "/"
-                                     FUNCTION TRIM(HIRE-DAY(DOC-IDX)) "/"
-                                     FUNCTION TRIM(HIRE-YEAR(DOC-IDX))
-               DISPLAY " "
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Rating: " DELIMITED BY SIZE
+                   DOCTOR-RATING(DOC-IDX) DELIMITED BY SIZE
+                   " | Patients: " DELIMITED BY SIZE
+                   DOCTOR-PATIENTS-COUNT(DOC-IDX) DELIMITED BY SIZE
+                   " | Success Rate: " DELIMITED BY SIZE
+                   DOCTOR-SUCCESS-RATE(DOC-IDX) DELIMITED BY SIZE
+                   "%" DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Research Papers: " DELIMITED BY SIZE
+                   DOCTOR-RESEARCH-PAPERS(DOC-IDX) DELIMITED BY SIZE
+                   " | Hired: " DELIMITED BY SIZE
+                   FUNCTION TRIM(HIRE-MONTH(DOC-IDX)) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   FUNCTION TRIM(HIRE-DAY(DOC-IDX)) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   FUNCTION TRIM(HIRE-YEAR(DOC-IDX)) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE " " TO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
            END-PERFORM.
-           
-           DISPLAY "PATIENTS:".
-           DISPLAY "---------".
-           PERFORM VARYING PAT-IDX FROM 1 BY 1 UNTIL PAT-IDX > PATIENT-COUNT
-               DISPLAY "ID: " PATIENT-ID(PAT-IDX) " | " PATIENT-NAME(PAT-IDX) 
-                       " | Age: " PATIENT-AGE(PAT-IDX) " | Gender: " PATIENT-GENDER(PAT-IDX)
-               DISPLAY "   Disease: " PATIENT-DISEASE(PAT-IDX)
-                       " | Assigned Doctor: " PATIENT-DOCTOR-ID(PAT-IDX)
-               DISPLAY "   BMI: " PATIENT-BMI(PAT-IDX) 
-                       " | BP: " PATIENT-BP(PAT-IDX)
-                       " | Blood Sugar: " PATIENT-SUGAR(PAT-IDX)
-               DISPLAY "   Risk Score: " PATIENT-RISK(PAT-IDX)
-               DISPLAY "   Admitted: " FUNCTION TRIM(ADM-MONTH(PAT-IDX)) "/"
-                                      FUNCTION TRIM(ADM-DAY(PAT-IDX)) "/"
-                                      FUNCTION TRIM(ADM-YEAR(PAT-IDX))
-               DISPLAY "   Discharged: " FUNCTION TRIM(DIS-MONTH(PAT-IDX)) "/"
-                                       FUNCTION TRIM(DIS-DAY(PAT-IDX)) "/"
-                                       FUNCTION TRIM(DIS-YEAR(PAT-IDX))
-               DISPLAY "   Room: " PATIENT-ROOM-NUMBER(PAT-IDX)
-                       " | Bill: $" PATIENT-BILL-AMOUNT(PAT-IDX)
-                       " | Status: " PATIENT-PAYMENT-STATUS(PAT-IDX)
-               DISPLAY " "
+
+           MOVE "PATIENTS:" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "---------" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING PAT-IDX FROM BATCH-START-PAT-IDX BY 1
+                   UNTIL PAT-IDX > PATIENT-COUNT
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "ID: " DELIMITED BY SIZE
+                   PATIENT-ID(PAT-IDX) DELIMITED BY SIZE
+                   " | " DELIMITED BY SIZE
+                   PATIENT-NAME(PAT-IDX) DELIMITED BY SIZE
+                   " | Age: " DELIMITED BY SIZE
+                   PATIENT-AGE(PAT-IDX) DELIMITED BY SIZE
+                   " | Gender: " DELIMITED BY SIZE
+                   PATIENT-GENDER(PAT-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Disease: " DELIMITED BY SIZE
+                   PATIENT-DISEASE(PAT-IDX) DELIMITED BY SIZE
+                   " | Assigned Doctor: " DELIMITED BY SIZE
+                   PATIENT-DOCTOR-ID(PAT-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   BMI: " DELIMITED BY SIZE
+                   PATIENT-BMI(PAT-IDX) DELIMITED BY SIZE
+                   " | BP: " DELIMITED BY SIZE
+                   PATIENT-BP(PAT-IDX) DELIMITED BY SIZE
+                   " | Blood Sugar: " DELIMITED BY SIZE
+                   PATIENT-SUGAR(PAT-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Risk Score: " DELIMITED BY SIZE
+                   PATIENT-RISK(PAT-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Admitted: " DELIMITED BY SIZE
+                   FUNCTION TRIM(ADM-MONTH(PAT-IDX)) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   FUNCTION TRIM(ADM-DAY(PAT-IDX)) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   FUNCTION TRIM(ADM-YEAR(PAT-IDX)) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Discharged: " DELIMITED BY SIZE
+                   FUNCTION TRIM(DIS-MONTH(PAT-IDX)) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   FUNCTION TRIM(DIS-DAY(PAT-IDX)) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   FUNCTION TRIM(DIS-YEAR(PAT-IDX)) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Room: " DELIMITED BY SIZE
+                   PATIENT-ROOM-NUMBER(PAT-IDX) DELIMITED BY SIZE
+                   " | Bill: $" DELIMITED BY SIZE
+                   PATIENT-BILL-AMOUNT(PAT-IDX) DELIMITED BY SIZE
+                   " | Status: " DELIMITED BY SIZE
+                   PATIENT-PAYMENT-STATUS(PAT-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+
+               IF BATCH-MODE-FLAG = "Y"
+                   AND FUNCTION MOD(PAT-IDX, CHECKPOINT-INTERVAL) = 0
+                   MOVE PAT-IDX TO HOSPINFO-CHECKPOINT-PAT-IDX
+                   PERFORM WRITE-HOSPINFO-CHECKPOINT
+               END-IF
+
+               MOVE " " TO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
            END-PERFORM.
-           
+
+           IF BATCH-MODE-FLAG = "Y"
+               MOVE 0 TO HOSPINFO-CHECKPOINT-PAT-IDX
+               PERFORM WRITE-HOSPINFO-CHECKPOINT
+           END-IF.
+
            PERFORM DISPLAY-FOOTER-SECTION.
        
        CALCULATE-EFFICIENCY.
@@ -445,22 +1331,39 @@ IDENTIFICATION DIVISION.
                               (APPOINTMENT-COUNT + 1)) * 100.
            COMPUTE EFFICIENCY-SCORE = EFFICIENCY - (WORKLOAD-FACTOR / 10).
            
-           DISPLAY "HOSPITAL EFFICIENCY ANALYSIS".
-           DISPLAY "--------------------------".
-           DISPLAY "Hospital Efficiency Score: " EFFICIENCY-SCORE.
-           DISPLAY "Workload Factor: " WORKLOAD-FACTOR.
-           DISPLAY "Average Consultation Time: " AVG-CONSULT-TIME " minutes".
-           DISPLAY "Average Surgery Time: " AVG-SURGERY-TIME " minutes".
-           
+           MOVE "HOSPITAL EFFICIENCY ANALYSIS" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "--------------------------" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Hospital Efficiency Score: " DELIMITED BY SIZE
+               EFFICIENCY-SCORE DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Workload Factor: " DELIMITED BY SIZE
+               WORKLOAD-FACTOR DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Average Consultation Time: " DELIMITED BY SIZE
+               AVG-CONSULT-TIME DELIMITED BY SIZE
+               " minutes" DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Average Surgery Time: " DELIMITED BY SIZE
+               AVG-SURGERY-TIME DELIMITED BY SIZE
+               " minutes" DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+
            IF EFFICIENCY-SCORE > 80
-               DISPLAY "Efficiency Rating: EXCELLENT"
+               MOVE "Efficiency Rating: EXCELLENT" TO REPORT-LINE-OUT
            ELSE IF EFFICIENCY-SCORE > 60
-               DISPLAY "Efficiency Rating: GOOD"
+               MOVE "Efficiency Rating: GOOD" TO REPORT-LINE-OUT
            ELSE IF EFFICIENCY-SCORE > 40
-               DISPLAY "Efficiency Rating: AVERAGE"
+               MOVE "Efficiency Rating: AVERAGE" TO REPORT-LINE-OUT
            ELSE
-               DISPLAY "Efficiency Rating: NEEDS IMPROVEMENT"
-           END-IF.
+               MOVE "Efficiency Rating: NEEDS IMPROVEMENT" TO REPORT-LINE-OUT
+           END-IF
+           PERFORM WRITE-REPORT-LINE.
        
        LIFESTYLE-RECOMMENDATIONS.
            MOVE 0 TO TIP-COUNT.
@@ -526,73 +1429,838 @@ IDENTIFICATION DIVISION.
            DISPLAY "Recommendation: " INSURANCE-RECOMMENDATION.
        
        PREDICT-BED-AVAILABILITY.
-           COMPUTE PREDICTED-BEDS = TOTAL-BEDS - OCCUPIED-BEDS + 
-                                   (OCCUPIED-BEDS * (DISCHARGE-RATE / 100)) - 
+           PERFORM SYNC-ROOM-OCCUPANCY.
+           PERFORM COMPUTE-WARD-STATS.
+
+           COMPUTE PREDICTED-BEDS = TOTAL-BEDS - OCCUPIED-BEDS +
+                                   (OCCUPIED-BEDS * (DISCHARGE-RATE / 100)) -
                                    ((TOTAL-BEDS - OCCUPIED-BEDS) * (ADMISSION-RATE / 100)).
-           
-           DISPLAY "BED AVAILABILITY PREDICTION".
-           DISPLAY "-------------------------".
-           DISPLAY "Total Beds: " TOTAL-BEDS.
-           DISPLAY "Currently Occupied: " OCCUPIED-BEDS.
-           DISPLAY "Currently Available: " FUNCTION NUMVAL(TOTAL-BEDS - OCCUPIED-BEDS).
-           DISPLAY "Average Recovery Rate: " AVG-RECOVERY-RATE "% per day".
-           DISPLAY "Admission Rate: " ADMISSION-RATE "% per day".
-           DISPLAY "Discharge Rate: " DISCHARGE-RATE "% per day".
-           DISPLAY "Predicted Available Beds (Next Day): " PREDICTED-BEDS.
+
+           MOVE "BED AVAILABILITY PREDICTION" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "-------------------------" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Total Rooms/Beds: " DELIMITED BY SIZE
+               TOTAL-BEDS DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Currently Occupied: " DELIMITED BY SIZE
+               OCCUPIED-BEDS DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Currently Available: " DELIMITED BY SIZE
+               FUNCTION NUMVAL(TOTAL-BEDS - OCCUPIED-BEDS) DELIMITED BY SIZE
+               INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE " " TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "BY WARD/FLOOR:" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > WARD-COUNT
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   " DELIMITED BY SIZE
+                   WARD-NAME(WARD-IDX) DELIMITED BY SIZE
+                   " - Occupied: " DELIMITED BY SIZE
+                   WARD-OCCUPIED-ROOMS(WARD-IDX) DELIMITED BY SIZE
+                   " / Total: " DELIMITED BY SIZE
+                   WARD-TOTAL-ROOMS(WARD-IDX) DELIMITED BY SIZE
+                   " / Available: " DELIMITED BY SIZE
+                   FUNCTION NUMVAL(WARD-TOTAL-ROOMS(WARD-IDX) -
+                       WARD-OCCUPIED-ROOMS(WARD-IDX)) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM.
+           MOVE " " TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Average Recovery Rate: " DELIMITED BY SIZE
+               AVG-RECOVERY-RATE DELIMITED BY SIZE
+               "% per day" DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Admission Rate: " DELIMITED BY SIZE
+               ADMISSION-RATE DELIMITED BY SIZE
+               "% per day" DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Discharge Rate: " DELIMITED BY SIZE
+               DISCHARGE-RATE DELIMITED BY SIZE
+               "% per day" DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Predicted Available Beds (Next Day): " DELIMITED BY SIZE
+               PREDICTED-BEDS DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE.
        
        CALCULATE-DOCTOR-RATINGS.
            DISPLAY "DOCTOR RATING CALCULATIONS".
            DISPLAY "-------------------------".
-           
+
+           MOVE DOCTOR-COUNT TO NUMBER-OF-DOCTORS.
+           MOVE FEEDBACK-COUNT TO NUMBER-OF-RATINGS.
+
            PERFORM VARYING DOC-IDX FROM 1 BY 1 UNTIL
-        
-        DISPLAY "NATIONAL DOCTORS' DAY IS OBSERVED ANNUALLY ON MARCH 30 IN THE UNITED STATES TO HONOR ⁣‍‌‌⁤⁡‍‌⁤⁡⁢‌⁢⁡⁣⁢⁡‍‌⁡‌‍⁢⁣‍⁢⁡⁢‌‍⁡‍⁡⁡⁡‌⁢‍‌‍‌‍⁤⁢⁡⁡⁤⁢‌⁡⁡⁢⁣‌‍⁤⁢⁡⁢⁡⁡⁢‌⁤⁡‍⁡‍⁢‌⁡‍⁢⁡‍⁡⁣⁢⁡⁣‌⁡‌⁣‌⁤⁤⁡⁡‍⁡‌‌⁢⁡‍⁡‌‌⁢⁡‍⁤‌⁡⁢⁡⁡‍⁢‌‌⁢⁣‌⁣⁢‍⁡‍⁢⁣‌‌PHYSICIANS' CONTRIBUTIONS TO SOCIETY. THE INAUGURAL CELEBRATION TOOK PLACE IN 1933 IN WINDER, GEORGIA, INITIATED BY EUDORA BROWN ALMOND, THE WIFE OF DR. CHARLES B. ALMOND. THIS DATE COMMEMORATES DR. CRAWFORD W. LONG'S FIRST USE OF ETHER ANESTHESIA DURING SURGERY ON MARCH 30, 1842. IN INDIA, NATIONAL DOCTORS' DAY IS CELEBRATED ON JULY 1, MARKING THE BIRTH AND DEATH ANNIVERSARY OF DR. BIDHAN CHANDRA ROY, A RENOWNED PHYSICIAN AND FORMER CHIEF MINISTER OF WEST BENGAL."
-        PERFORM VARYING DOC-IDX FROM 1 BY 1 UNTIL 
                DOC-IDX > NUMBER-OF-DOCTORS
-               
+
                MOVE 0 TO TOTAL-RATING
                MOVE 0 TO RATING-COUNT
-               
+
                PERFORM VARYING RATING-IDX FROM 1 BY 1 UNTIL
                    RATING-IDX > NUMBER-OF-RATINGS
-                   
+
                    IF RATING-DOCTOR-ID(RATING-IDX) = DOCTOR-ID(DOC-IDX)
                        ADD RATING-VALUE(RATING-IDX) TO TOTAL-RATING
                        ADD 1 TO RATING-COUNT
                    END-IF
                END-PERFORM
-               
+
                IF RATING-COUNT > 0
-                   COMPUTE AVERAGE-RATING ROUNDED = 
+                   COMPUTE AVERAGE-RATING ROUNDED =
                        TOTAL-RATING / RATING-COUNT
                    MOVE AVERAGE-RATING TO DOCTOR-RATING(DOC-IDX)
-                   
+
                    DISPLAY "DOCTOR ID: " DOCTOR-ID(DOC-IDX)
                    DISPLAY "DOCTOR NAME: " DOCTOR-NAME(DOC-IDX)
                    DISPLAY "AVERAGE RATING: " DOCTOR-RATING(DOC-IDX)
                    DISPLAY "BASED ON " RATING-COUNT " REVIEWS"
                    DISPLAY "-------------------------"
                ELSE
-                   MOVE 0 TO DOCTOR-RATING(DOC-IDX)
-                   
                    DISPLAY "DOCTOR ID: " DOCTOR-ID(DOC-IDX)
                    DISPLAY "DOCTOR NAME: " DOCTOR-NAME(DOC-IDX)
-                   DISPLAY "NO RATINGS AVAILABLE"
+                   DISPLAY "NO FEEDBACK ON FILE - USING ON-RECORD RATING: "
+                           DOCTOR-RATING(DOC-IDX)
                    DISPLAY "-------------------------"
                END-IF
            END-PERFORM.
-           
-           SORT DOCTOR-TABLE DESCENDING DOCTOR-RATING.
-           
+
+           SORT DOCTOR-ENTRY ON DESCENDING KEY DOCTOR-RATING.
+
            DISPLAY "TOP RATED DOCTORS"
            DISPLAY "----------------"
-           
+
            PERFORM VARYING DOC-IDX FROM 1 BY 1 UNTIL
                DOC-IDX > 5 OR DOC-IDX > NUMBER-OF-DOCTORS
-               
-               DISPLAY DOC-IDX ". " DOCTOR-NAME(DOC-IDX) 
+
+               DISPLAY DOC-IDX ". " DOCTOR-NAME(DOC-IDX)
                       " - RATING: " DOCTOR-RATING(DOC-IDX)
            END-PERFORM.
-           
+
        CALCULATE-DOCTOR-RATINGS-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+       BILLING-RECONCILIATION.
+           IF BATCH-MODE-FLAG NOT = "Y"
+               DISPLAY "BILLING / DISCHARGE RECONCILIATION"
+               DISPLAY "------------------------------------"
+           END-IF.
+           MOVE 0 TO RECON-ISSUE-COUNT.
+           OPEN OUTPUT RECON-REPORT-FILE.
+
+           PERFORM VARYING PAT-IDX FROM 1 BY 1 UNTIL PAT-IDX > PATIENT-COUNT
+               IF DIS-YEAR(PAT-IDX) NOT = 0
+                   AND PATIENT-PAYMENT-STATUS(PAT-IDX) NOT = "PAID"
+                   ADD 1 TO RECON-ISSUE-COUNT
+                   MOVE SPACES TO RECON-REPORT-LINE
+                   STRING "UNPAID DISCHARGE - Patient " DELIMITED BY SIZE
+                       PATIENT-ID(PAT-IDX) DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       PATIENT-NAME(PAT-IDX) DELIMITED BY SIZE
+                       ") discharged but status is " DELIMITED BY SIZE
+                       PATIENT-PAYMENT-STATUS(PAT-IDX) DELIMITED BY SIZE
+                       INTO RECON-REPORT-LINE
+                   IF BATCH-MODE-FLAG NOT = "Y"
+                       DISPLAY RECON-REPORT-LINE
+                   END-IF
+                   WRITE RECON-REPORT-LINE
+               END-IF
+
+               IF DIS-YEAR(PAT-IDX) NOT = 0
+                   AND PATIENT-BILL-AMOUNT(PAT-IDX) = 0
+                   ADD 1 TO RECON-ISSUE-COUNT
+                   MOVE SPACES TO RECON-REPORT-LINE
+                   STRING "BILLING NEVER RAN - Patient " DELIMITED BY SIZE
+                       PATIENT-ID(PAT-IDX) DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       PATIENT-NAME(PAT-IDX) DELIMITED BY SIZE
+                       ") discharged with zero bill amount" DELIMITED BY SIZE
+                       INTO RECON-REPORT-LINE
+                   IF BATCH-MODE-FLAG NOT = "Y"
+                       DISPLAY RECON-REPORT-LINE
+                   END-IF
+                   WRITE RECON-REPORT-LINE
+               END-IF
+
+               IF PATIENT-ROOM-NUMBER(PAT-IDX) NOT = 0
+                   AND ADM-YEAR(PAT-IDX) = 0
+                   ADD 1 TO RECON-ISSUE-COUNT
+                   MOVE SPACES TO RECON-REPORT-LINE
+                   STRING "MISSING ADMISSION DATE - Patient " DELIMITED BY SIZE
+                       PATIENT-ID(PAT-IDX) DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       PATIENT-NAME(PAT-IDX) DELIMITED BY SIZE
+                       ") occupies room " DELIMITED BY SIZE
+                       PATIENT-ROOM-NUMBER(PAT-IDX) DELIMITED BY SIZE
+                       " with no admission date" DELIMITED BY SIZE
+                       INTO RECON-REPORT-LINE
+                   IF BATCH-MODE-FLAG NOT = "Y"
+                       DISPLAY RECON-REPORT-LINE
+                   END-IF
+                   WRITE RECON-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+           CLOSE RECON-REPORT-FILE.
+           IF BATCH-MODE-FLAG NOT = "Y"
+               DISPLAY " "
+               DISPLAY "TOTAL ISSUES FOUND: " RECON-ISSUE-COUNT
+               DISPLAY "Details written to RECON.TXT"
+           ELSE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "Billing reconciliation: " DELIMITED BY SIZE
+                   RECON-ISSUE-COUNT DELIMITED BY SIZE
+                   " issue(s) found, details written to RECON.TXT"
+                       DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+           END-IF.
+
+       SUBMIT-PATIENT-FEEDBACK.
+           DISPLAY "SUBMIT PATIENT FEEDBACK".
+           DISPLAY "------------------------".
+           DISPLAY "Enter Patient ID: " WITH NO ADVANCING.
+           ACCEPT AM-PATIENT-ID.
+
+           MOVE "N" TO AM-FOUND.
+           PERFORM VARYING PAT-IDX FROM 1 BY 1
+                   UNTIL PAT-IDX > PATIENT-COUNT OR AM-FOUND = "Y"
+               IF PATIENT-ID(PAT-IDX) = AM-PATIENT-ID
+                   MOVE "Y" TO AM-FOUND
+                   MOVE PAT-IDX TO AM-MATCHED-PAT-IDX
+                   MOVE PATIENT-DOCTOR-ID(PAT-IDX) TO AM-DOCTOR-ID
+               END-IF
+           END-PERFORM.
+
+           IF AM-FOUND = "N"
+               DISPLAY "Patient ID not found."
+           ELSE
+               IF DIS-YEAR(AM-MATCHED-PAT-IDX) = 0
+                   DISPLAY "Feedback can only be posted after the patient "
+                           "has been discharged."
+               ELSE
+                   IF FEEDBACK-COUNT >= 500
+                       DISPLAY "FEEDBACK TABLE IS FULL. CANNOT ADD."
+                   ELSE
+                       DISPLAY "Enter Rating for Dr. " AM-DOCTOR-ID
+                               " (0.00 - 5.00): " WITH NO ADVANCING
+                       ACCEPT NEW-RATING-VALUE
+                       DISPLAY "Enter Comment: " WITH NO ADVANCING
+                       ACCEPT NEW-RATING-COMMENT
+
+                       ADD 1 TO FEEDBACK-COUNT
+                       SET FB-IDX TO FEEDBACK-COUNT
+                       ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+                       COMPUTE FEEDBACK-ID(FB-IDX) =
+                           30000000 + FEEDBACK-COUNT
+                       MOVE AM-DOCTOR-ID      TO RATING-DOCTOR-ID(FB-IDX)
+                       MOVE AM-PATIENT-ID     TO RATING-PATIENT-ID(FB-IDX)
+                       MOVE NEW-RATING-VALUE   TO RATING-VALUE(FB-IDX)
+                       MOVE NEW-RATING-COMMENT TO RATING-COMMENT(FB-IDX)
+                       MOVE CURR-YEAR         TO RATING-YEAR(FB-IDX)
+                       MOVE CURR-MONTH        TO RATING-MONTH(FB-IDX)
+                       MOVE CURR-DAY          TO RATING-DAY(FB-IDX)
+
+                       PERFORM SAVE-FEEDBACK-FILE
+                       DISPLAY "Thank you - feedback recorded."
+                   END-IF
+               END-IF
+           END-IF.
+
+       FINANCIAL-REPORTS.
+           MOVE "HOSPITAL FINANCIAL REPORT" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "--------------------------" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Total Hospital Revenue:  $" DELIMITED BY SIZE
+               HOSPITAL-REVENUE DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Total Hospital Expenses: $" DELIMITED BY SIZE
+               HOSPITAL-EXPENSES DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Total Hospital Profit:   $" DELIMITED BY SIZE
+               HOSPITAL-PROFIT DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-OUT
+           STRING "Profit Percentage: " DELIMITED BY SIZE
+               PROFIT-PERCENTAGE DELIMITED BY SIZE
+               "%" DELIMITED BY SIZE INTO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE " " TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "REVENUE BY DOCTOR" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "-----------------" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           PERFORM VARYING DOC-IDX FROM 1 BY 1 UNTIL DOC-IDX > DOCTOR-COUNT
+               MOVE 0 TO DOC-REVENUE
+               PERFORM VARYING PAT-IDX FROM 1 BY 1 UNTIL PAT-IDX > PATIENT-COUNT
+                   IF PATIENT-DOCTOR-ID(PAT-IDX) = DOCTOR-ID(DOC-IDX)
+                       ADD PATIENT-BILL-AMOUNT(PAT-IDX) TO DOC-REVENUE
+                   END-IF
+               END-PERFORM
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "Dr. " DELIMITED BY SIZE
+                   DOCTOR-NAME(DOC-IDX) DELIMITED BY SIZE
+                   " (ID " DELIMITED BY SIZE
+                   DOCTOR-ID(DOC-IDX) DELIMITED BY SIZE
+                   ") | Specialty: " DELIMITED BY SIZE
+                   DOCTOR-SPECIALTY(DOC-IDX) DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "   Billed Revenue: $" DELIMITED BY SIZE
+                   DOC-REVENUE DELIMITED BY SIZE INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+           END-PERFORM.
+
+           MOVE " " TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "ACCOUNTS RECEIVABLE - UNPAID PATIENTS" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           MOVE "--------------------------------------" TO REPORT-LINE-OUT
+           PERFORM WRITE-REPORT-LINE
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           PERFORM VARYING PAT-IDX FROM 1 BY 1 UNTIL PAT-IDX > PATIENT-COUNT
+               IF PATIENT-PAYMENT-STATUS(PAT-IDX) NOT = "PAID"
+                   MOVE SPACES TO REPORT-LINE-OUT
+                   STRING "ID: " DELIMITED BY SIZE
+                       PATIENT-ID(PAT-IDX) DELIMITED BY SIZE
+                       " | " DELIMITED BY SIZE
+                       PATIENT-NAME(PAT-IDX) DELIMITED BY SIZE
+                       " | Status: " DELIMITED BY SIZE
+                       PATIENT-PAYMENT-STATUS(PAT-IDX) DELIMITED BY SIZE
+                       INTO REPORT-LINE-OUT
+                   PERFORM WRITE-REPORT-LINE
+                   MOVE SPACES TO REPORT-LINE-OUT
+                   IF ADM-YEAR(PAT-IDX) NOT = 0
+                       COMPUTE AR-DAYS-OUTSTANDING =
+                           FUNCTION INTEGER-OF-DATE(
+                               CURR-YEAR * 10000 + CURR-MONTH * 100 + CURR-DAY)
+                           - FUNCTION INTEGER-OF-DATE(
+                               ADM-YEAR(PAT-IDX) * 10000 + ADM-MONTH(PAT-IDX) * 100
+                               + ADM-DAY(PAT-IDX))
+                       STRING "   Bill: $" DELIMITED BY SIZE
+                           PATIENT-BILL-AMOUNT(PAT-IDX) DELIMITED BY SIZE
+                           " | Admitted " DELIMITED BY SIZE
+                           AR-DAYS-OUTSTANDING DELIMITED BY SIZE
+                           " days ago" DELIMITED BY SIZE
+                           INTO REPORT-LINE-OUT
+                   ELSE
+                       STRING "   Bill: $" DELIMITED BY SIZE
+                           PATIENT-BILL-AMOUNT(PAT-IDX) DELIMITED BY SIZE
+                           " | Admitted N/A days ago (no admission date)"
+                               DELIMITED BY SIZE
+                           INTO REPORT-LINE-OUT
+                   END-IF
+                   PERFORM WRITE-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       APPOINTMENT-MANAGEMENT.
+           DISPLAY "APPOINTMENT MANAGEMENT".
+           DISPLAY "-----------------------".
+           DISPLAY "1. Add New Appointment".
+           DISPLAY "2. Cancel Appointment".
+           DISPLAY "3. Reschedule Appointment".
+           DISPLAY "4. List Appointments".
+           DISPLAY "5. Return to Main Menu".
+           DISPLAY "Enter your choice (1-5): " WITH NO ADVANCING.
+           ACCEPT AM-CHOICE.
+
+           EVALUATE AM-CHOICE
+               WHEN 1 PERFORM ADD-APPOINTMENT
+               WHEN 2 PERFORM CANCEL-APPOINTMENT
+               WHEN 3 PERFORM RESCHEDULE-APPOINTMENT
+               WHEN 4 PERFORM LIST-APPOINTMENTS
+               WHEN 5 CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       ADD-APPOINTMENT.
+           DISPLAY "ADD NEW APPOINTMENT".
+           DISPLAY "Enter Doctor ID: " WITH NO ADVANCING.
+           ACCEPT AM-DOCTOR-ID.
+           DISPLAY "Enter Patient ID: " WITH NO ADVANCING.
+           ACCEPT AM-PATIENT-ID.
+           DISPLAY "Enter Appointment Date (YYYY MM DD): " WITH NO ADVANCING.
+           ACCEPT AM-APP-YEAR.
+           ACCEPT AM-APP-MONTH.
+           ACCEPT AM-APP-DAY.
+           DISPLAY "Enter Appointment Time (HH MM, 24hr): " WITH NO ADVANCING.
+           ACCEPT AM-APP-HOUR.
+           ACCEPT AM-APP-MINUTE.
+           DISPLAY "Enter Duration (minutes): " WITH NO ADVANCING.
+           ACCEPT AM-APP-DURATION.
+
+           MOVE 0 TO AM-APPOINTMENT-ID.
+           PERFORM CHECK-APPOINTMENT-OVERLAP.
+
+           IF AM-CONFLICT-FOUND = "Y"
+               DISPLAY "CONFLICT: Doctor " AM-DOCTOR-ID
+                       " already has an overlapping appointment on that date."
+               DISPLAY "Appointment NOT booked."
+           ELSE
+               IF APPOINTMENT-COUNT >= 200
+                   DISPLAY "APPOINTMENT TABLE IS FULL. CANNOT ADD."
+               ELSE
+                   PERFORM GET-NEXT-APPOINTMENT-ID
+                   ADD 1 TO APPOINTMENT-COUNT
+                   SET APP-IDX TO APPOINTMENT-COUNT
+                   MOVE NEXT-APPOINTMENT-ID TO APPOINTMENT-ID(APP-IDX)
+                   MOVE AM-DOCTOR-ID     TO APP-DOCTOR-ID(APP-IDX)
+                   MOVE AM-PATIENT-ID    TO APP-PATIENT-ID(APP-IDX)
+                   MOVE AM-APP-YEAR      TO APP-YEAR(APP-IDX)
+                   MOVE AM-APP-MONTH     TO APP-MONTH(APP-IDX)
+                   MOVE AM-APP-DAY       TO APP-DAY(APP-IDX)
+                   MOVE AM-APP-HOUR      TO APP-HOUR(APP-IDX)
+                   MOVE AM-APP-MINUTE    TO APP-MINUTE(APP-IDX)
+                   MOVE AM-APP-DURATION  TO APP-DURATION(APP-IDX)
+                   MOVE "SCHEDULED"      TO APP-STATUS(APP-IDX)
+                   MOVE SPACES           TO APP-NOTES(APP-IDX)
+                   PERFORM SAVE-APPOINTMENT-FILE
+                   DISPLAY "Appointment " NEXT-APPOINTMENT-ID " booked successfully."
+               END-IF
+           END-IF.
+
+       GET-NEXT-APPOINTMENT-ID.
+           MOVE 30000000 TO NEXT-APPOINTMENT-ID.
+           PERFORM VARYING APP-IDX FROM 1 BY 1 UNTIL APP-IDX > APPOINTMENT-COUNT
+               IF APPOINTMENT-ID(APP-IDX) > NEXT-APPOINTMENT-ID
+                   MOVE APPOINTMENT-ID(APP-IDX) TO NEXT-APPOINTMENT-ID
+               END-IF
+           END-PERFORM.
+           ADD 1 TO NEXT-APPOINTMENT-ID.
+
+       CHECK-APPOINTMENT-OVERLAP.
+           MOVE "N" TO AM-CONFLICT-FOUND.
+           COMPUTE AM-START-MINUTES = AM-APP-HOUR * 60 + AM-APP-MINUTE.
+           COMPUTE AM-END-MINUTES = AM-START-MINUTES + AM-APP-DURATION.
+           PERFORM VARYING APP-IDX FROM 1 BY 1 UNTIL APP-IDX > APPOINTMENT-COUNT
+               IF APP-DOCTOR-ID(APP-IDX) = AM-DOCTOR-ID
+                   AND APP-YEAR(APP-IDX) = AM-APP-YEAR
+                   AND APP-MONTH(APP-IDX) = AM-APP-MONTH
+                   AND APP-DAY(APP-IDX) = AM-APP-DAY
+                   AND APP-STATUS(APP-IDX) NOT = "CANCELLED"
+                   AND APPOINTMENT-ID(APP-IDX) NOT = AM-APPOINTMENT-ID
+                   COMPUTE OTH-START-MINUTES =
+                       APP-HOUR(APP-IDX) * 60 + APP-MINUTE(APP-IDX)
+                   COMPUTE OTH-END-MINUTES =
+                       OTH-START-MINUTES + APP-DURATION(APP-IDX)
+                   IF AM-START-MINUTES < OTH-END-MINUTES
+                       AND AM-END-MINUTES > OTH-START-MINUTES
+                       MOVE "Y" TO AM-CONFLICT-FOUND
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       CANCEL-APPOINTMENT.
+           DISPLAY "Enter Appointment ID to cancel: " WITH NO ADVANCING.
+           ACCEPT AM-APPOINTMENT-ID.
+           MOVE "N" TO AM-FOUND.
+           PERFORM VARYING APP-IDX FROM 1 BY 1 UNTIL APP-IDX > APPOINTMENT-COUNT
+               IF APPOINTMENT-ID(APP-IDX) = AM-APPOINTMENT-ID
+                   MOVE "CANCELLED" TO APP-STATUS(APP-IDX)
+                   MOVE "Y" TO AM-FOUND
+               END-IF
+           END-PERFORM.
+           IF AM-FOUND = "Y"
+               PERFORM SAVE-APPOINTMENT-FILE
+               DISPLAY "Appointment " AM-APPOINTMENT-ID " cancelled."
+           ELSE
+               DISPLAY "Appointment ID not found."
+           END-IF.
+
+       RESCHEDULE-APPOINTMENT.
+           DISPLAY "Enter Appointment ID to reschedule: " WITH NO ADVANCING.
+           ACCEPT AM-APPOINTMENT-ID.
+           MOVE "N" TO AM-FOUND.
+           PERFORM VARYING APP-IDX FROM 1 BY 1 UNTIL APP-IDX > APPOINTMENT-COUNT
+               IF APPOINTMENT-ID(APP-IDX) = AM-APPOINTMENT-ID
+                   MOVE "Y" TO AM-FOUND
+                   MOVE APP-DOCTOR-ID(APP-IDX) TO AM-DOCTOR-ID
+               END-IF
+           END-PERFORM.
+
+           IF AM-FOUND = "N"
+               DISPLAY "Appointment ID not found."
+           ELSE
+               DISPLAY "Enter New Appointment Date (YYYY MM DD): " WITH NO ADVANCING
+               ACCEPT AM-APP-YEAR
+               ACCEPT AM-APP-MONTH
+               ACCEPT AM-APP-DAY
+               DISPLAY "Enter New Appointment Time (HH MM, 24hr): " WITH NO ADVANCING
+               ACCEPT AM-APP-HOUR
+               ACCEPT AM-APP-MINUTE
+               DISPLAY "Enter New Duration (minutes): " WITH NO ADVANCING
+               ACCEPT AM-APP-DURATION
+
+               PERFORM CHECK-APPOINTMENT-OVERLAP
+
+               IF AM-CONFLICT-FOUND = "Y"
+                   DISPLAY "CONFLICT: Doctor " AM-DOCTOR-ID
+                           " already has an overlapping appointment on that date."
+                   DISPLAY "Appointment NOT rescheduled."
+               ELSE
+                   PERFORM VARYING APP-IDX FROM 1 BY 1 UNTIL
+                       APP-IDX > APPOINTMENT-COUNT
+                       IF APPOINTMENT-ID(APP-IDX) = AM-APPOINTMENT-ID
+                           MOVE AM-APP-YEAR     TO APP-YEAR(APP-IDX)
+                           MOVE AM-APP-MONTH    TO APP-MONTH(APP-IDX)
+                           MOVE AM-APP-DAY      TO APP-DAY(APP-IDX)
+                           MOVE AM-APP-HOUR     TO APP-HOUR(APP-IDX)
+                           MOVE AM-APP-MINUTE   TO APP-MINUTE(APP-IDX)
+                           MOVE AM-APP-DURATION TO APP-DURATION(APP-IDX)
+                           MOVE "SCHEDULED"     TO APP-STATUS(APP-IDX)
+                       END-IF
+                   END-PERFORM
+                   PERFORM SAVE-APPOINTMENT-FILE
+                   DISPLAY "Appointment " AM-APPOINTMENT-ID " rescheduled."
+               END-IF
+           END-IF.
+
+       LIST-APPOINTMENTS.
+           DISPLAY "CURRENT APPOINTMENTS".
+           DISPLAY "---------------------".
+           PERFORM VARYING APP-IDX FROM 1 BY 1 UNTIL APP-IDX > APPOINTMENT-COUNT
+               DISPLAY "ID: " APPOINTMENT-ID(APP-IDX)
+                       " | Doctor: " APP-DOCTOR-ID(APP-IDX)
+                       " | Patient: " APP-PATIENT-ID(APP-IDX)
+                       " | Status: " APP-STATUS(APP-IDX)
+               DISPLAY "   Date: " APP-YEAR(APP-IDX) "/" APP-MONTH(APP-IDX) "/"
+                       APP-DAY(APP-IDX)
+                       " | Time: " APP-HOUR(APP-IDX) ":" APP-MINUTE(APP-IDX)
+                       " | Duration: " APP-DURATION(APP-IDX) " min"
+           END-PERFORM.
+
+       FIND-WARD-FOR-ROOM.
+           MOVE "UNASSIGNED"   TO PHARM-PATIENT-WARD.
+           PERFORM VARYING RM-IDX FROM 1 BY 1
+                   UNTIL RM-IDX > ROOM-COUNT OR PHARM-ROOM-FOUND = "Y"
+               IF ROOM-NUMBER(RM-IDX) = PATIENT-ROOM-NUMBER(PAT-IDX)
+                   MOVE "Y"             TO PHARM-ROOM-FOUND
+                   MOVE ROOM-WARD(RM-IDX) TO PHARM-PATIENT-WARD
+               END-IF
+           END-PERFORM.
+
+       PHARMACY-PULL-LIST.
+           DISPLAY "PHARMACY PULL LIST".
+           DISPLAY "------------------".
+           OPEN OUTPUT PHARMACY-REPORT-FILE.
+
+           PERFORM VARYING WARD-IDX FROM 1 BY 1 UNTIL WARD-IDX > WARD-COUNT
+               MOVE 0 TO PHARM-WARD-LINE-COUNT
+               MOVE SPACES TO PHARMACY-REPORT-LINE
+               STRING "WARD: " DELIMITED BY SIZE
+                   WARD-NAME(WARD-IDX) DELIMITED BY SIZE
+                   INTO PHARMACY-REPORT-LINE
+               DISPLAY PHARMACY-REPORT-LINE
+               WRITE PHARMACY-REPORT-LINE
+
+               PERFORM VARYING PAT-IDX FROM 1 BY 1 UNTIL PAT-IDX > PATIENT-COUNT
+                   IF DIS-YEAR(PAT-IDX) = 0
+                       AND PATIENT-ROOM-NUMBER(PAT-IDX) NOT = 0
+                       MOVE "N" TO PHARM-ROOM-FOUND
+                       PERFORM FIND-WARD-FOR-ROOM
+                       IF PHARM-PATIENT-WARD = WARD-NAME(WARD-IDX)
+                           PERFORM VARYING PHARM-MED-IDX FROM 1 BY 1
+                                   UNTIL PHARM-MED-IDX > 10
+                               IF MEDICATION-NAME(PAT-IDX, PHARM-MED-IDX)
+                                       NOT = SPACES
+                                   ADD 1 TO PHARM-WARD-LINE-COUNT
+                                   MOVE SPACES TO PHARMACY-REPORT-LINE
+                                   STRING "  Room " DELIMITED BY SIZE
+                                       PATIENT-ROOM-NUMBER(PAT-IDX)
+                                           DELIMITED BY SIZE
+                                       " | Patient " DELIMITED BY SIZE
+                                       PATIENT-ID(PAT-IDX) DELIMITED BY SIZE
+                                       " (" DELIMITED BY SIZE
+                                       PATIENT-NAME(PAT-IDX) DELIMITED BY SIZE
+                                       ") | " DELIMITED BY SIZE
+                                       MEDICATION-NAME(PAT-IDX, PHARM-MED-IDX)
+                                           DELIMITED BY SIZE
+                                       " " DELIMITED BY SIZE
+                                       MEDICATION-DOSAGE(PAT-IDX, PHARM-MED-IDX)
+                                           DELIMITED BY SIZE
+                                       " - " DELIMITED BY SIZE
+                                       MEDICATION-FREQ(PAT-IDX, PHARM-MED-IDX)
+                                           DELIMITED BY SIZE
+                                       INTO PHARMACY-REPORT-LINE
+                                   DISPLAY PHARMACY-REPORT-LINE
+                                   WRITE PHARMACY-REPORT-LINE
+                               END-IF
+                           END-PERFORM
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF PHARM-WARD-LINE-COUNT = 0
+                   MOVE SPACES TO PHARMACY-REPORT-LINE
+                   STRING "  (no medications to pull)" DELIMITED BY SIZE
+                       INTO PHARMACY-REPORT-LINE
+                   DISPLAY PHARMACY-REPORT-LINE
+                   WRITE PHARMACY-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+           CLOSE PHARMACY-REPORT-FILE.
+
+       BUILD-ROSTER-SLOTS-FOR-DOCTOR.
+           MOVE 0 TO ROSTER-SLOT-COUNT.
+           MOVE 0 TO DOCTOR-BOOKED-MINUTES.
+           MOVE 0 TO DOCTOR-APPT-COUNT.
+           PERFORM VARYING APP-IDX FROM 1 BY 1 UNTIL APP-IDX > APPOINTMENT-COUNT
+               IF APP-DOCTOR-ID(APP-IDX) = DOCTOR-ID(DOC-IDX)
+                   AND APP-YEAR(APP-IDX)  = ROSTER-TARGET-YEAR
+                   AND APP-MONTH(APP-IDX) = ROSTER-TARGET-MONTH
+                   AND APP-DAY(APP-IDX)   = ROSTER-TARGET-DAY
+                   AND APP-STATUS(APP-IDX) NOT = "CANCELLED"
+                   ADD 1 TO DOCTOR-APPT-COUNT
+                   ADD APP-DURATION(APP-IDX) TO DOCTOR-BOOKED-MINUTES
+                   ADD 1 TO ROSTER-SLOT-COUNT
+                   SET SLOT-IDX TO ROSTER-SLOT-COUNT
+                   COMPUTE SLOT-START-MIN(SLOT-IDX) =
+                       APP-HOUR(APP-IDX) * 60 + APP-MINUTE(APP-IDX)
+                   COMPUTE SLOT-END-MIN(SLOT-IDX) =
+                       SLOT-START-MIN(SLOT-IDX) + APP-DURATION(APP-IDX)
+               END-IF
+           END-PERFORM.
+           IF ROSTER-SLOT-COUNT > 1
+               SORT ROSTER-SLOT-ENTRY ON ASCENDING KEY SLOT-START-MIN
+           END-IF.
+
+       DOCTOR-WORKLOAD-ROSTER.
+           DISPLAY "DOCTOR WORKLOAD / ROSTER REPORT".
+           DISPLAY "--------------------------------".
+           DISPLAY "Enter Date for Roster (YYYYMMDD): " WITH NO ADVANCING.
+           ACCEPT ROSTER-TARGET-DATE.
+
+           OPEN OUTPUT ROSTER-REPORT-FILE.
+           MOVE SPACES TO ROSTER-REPORT-LINE.
+           STRING "ROSTER FOR " DELIMITED BY SIZE
+               ROSTER-TARGET-YEAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               ROSTER-TARGET-MONTH DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               ROSTER-TARGET-DAY DELIMITED BY SIZE
+               INTO ROSTER-REPORT-LINE
+           DISPLAY ROSTER-REPORT-LINE
+           WRITE ROSTER-REPORT-LINE
+
+           PERFORM VARYING DOC-IDX FROM 1 BY 1 UNTIL DOC-IDX > DOCTOR-COUNT
+               PERFORM BUILD-ROSTER-SLOTS-FOR-DOCTOR
+
+               MOVE SPACES TO ROSTER-REPORT-LINE
+               STRING "Dr. " DELIMITED BY SIZE
+                   DOCTOR-NAME(DOC-IDX) DELIMITED BY SIZE
+                   " (ID " DELIMITED BY SIZE
+                   DOCTOR-ID(DOC-IDX) DELIMITED BY SIZE
+                   ") | Bookings: " DELIMITED BY SIZE
+                   DOCTOR-APPT-COUNT DELIMITED BY SIZE
+                   " | Booked Minutes: " DELIMITED BY SIZE
+                   DOCTOR-BOOKED-MINUTES DELIMITED BY SIZE
+                   INTO ROSTER-REPORT-LINE
+               DISPLAY ROSTER-REPORT-LINE
+               WRITE ROSTER-REPORT-LINE
+
+               IF DOCTOR-BOOKED-MINUTES > SHIFT-LENGTH-MINUTES
+                   MOVE SPACES TO ROSTER-REPORT-LINE
+                   STRING "   *** EXCEEDS SHIFT LENGTH OF " DELIMITED BY SIZE
+                       SHIFT-LENGTH-MINUTES DELIMITED BY SIZE
+                       " MINUTES ***" DELIMITED BY SIZE
+                       INTO ROSTER-REPORT-LINE
+                   DISPLAY ROSTER-REPORT-LINE
+                   WRITE ROSTER-REPORT-LINE
+               END-IF
+
+               IF ROSTER-SLOT-COUNT > 1
+                   PERFORM VARYING SLOT-IDX FROM 1 BY 1
+                           UNTIL SLOT-IDX > ROSTER-SLOT-COUNT - 1
+                       IF SLOT-START-MIN(SLOT-IDX + 1) > SLOT-END-MIN(SLOT-IDX)
+                           COMPUTE GAP-MINUTES =
+                               SLOT-START-MIN(SLOT-IDX + 1)
+                               - SLOT-END-MIN(SLOT-IDX)
+                           MOVE SPACES TO ROSTER-REPORT-LINE
+                           STRING "   Gap: " DELIMITED BY SIZE
+                               GAP-MINUTES DELIMITED BY SIZE
+                               " minutes between "
+                                   DELIMITED BY SIZE
+                               SLOT-END-MIN(SLOT-IDX) DELIMITED BY SIZE
+                               " and " DELIMITED BY SIZE
+                               SLOT-START-MIN(SLOT-IDX + 1)
+                                   DELIMITED BY SIZE
+                               INTO ROSTER-REPORT-LINE
+                           DISPLAY ROSTER-REPORT-LINE
+                           WRITE ROSTER-REPORT-LINE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           CLOSE ROSTER-REPORT-FILE.
+
+       WRITE-REPORT-LINE.
+           IF BATCH-MODE-FLAG = "Y"
+               WRITE BATCH-REPORT-LINE FROM REPORT-LINE-OUT
+           ELSE
+               DISPLAY REPORT-LINE-OUT
+           END-IF.
+
+       WRITE-METRICS-CHECKPOINT.
+           OPEN OUTPUT METRICS-CHECKPOINT-FILE.
+           MOVE SPACES TO METRICS-CHECKPOINT-LINE.
+           MOVE METRICS-CHECKPOINT-PAT-IDX TO METRICS-CHECKPOINT-LINE.
+           WRITE METRICS-CHECKPOINT-LINE.
+           CLOSE METRICS-CHECKPOINT-FILE.
+
+       LOAD-METRICS-CHECKPOINT.
+           MOVE 1 TO BATCH-START-PAT-IDX.
+           OPEN INPUT METRICS-CHECKPOINT-FILE.
+           IF FS-METRICS-CHECKPOINT-FILE = "00"
+               READ METRICS-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE METRICS-CHECKPOINT-LINE(1:4)
+                           TO METRICS-CHECKPOINT-PAT-IDX
+                       COMPUTE BATCH-START-PAT-IDX =
+                           METRICS-CHECKPOINT-PAT-IDX + 1
+               END-READ
+               CLOSE METRICS-CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-HOSPINFO-CHECKPOINT.
+           OPEN OUTPUT HOSPINFO-CHECKPOINT-FILE.
+           MOVE SPACES TO HOSPINFO-CHECKPOINT-LINE.
+           MOVE HOSPINFO-CHECKPOINT-PAT-IDX TO HOSPINFO-CHECKPOINT-LINE.
+           WRITE HOSPINFO-CHECKPOINT-LINE.
+           CLOSE HOSPINFO-CHECKPOINT-FILE.
+
+       LOAD-HOSPINFO-CHECKPOINT.
+           MOVE 1 TO BATCH-START-PAT-IDX.
+           OPEN INPUT HOSPINFO-CHECKPOINT-FILE.
+           IF FS-HOSPINFO-CHECKPOINT-FILE = "00"
+               READ HOSPINFO-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE HOSPINFO-CHECKPOINT-LINE(1:4)
+                           TO HOSPINFO-CHECKPOINT-PAT-IDX
+                       COMPUTE BATCH-START-PAT-IDX =
+                           HOSPINFO-CHECKPOINT-PAT-IDX + 1
+               END-READ
+               CLOSE HOSPINFO-CHECKPOINT-FILE
+           END-IF.
+
+       RUN-BATCH-OPTION-LINE.
+           EVALUATE BATCH-CURRENT-OPTION
+               WHEN 1
+                   PERFORM LOAD-HOSPINFO-CHECKPOINT
+                   PERFORM DISPLAY-HOSPITAL-INFO
+                   MOVE 1 TO BATCH-START-PAT-IDX
+               WHEN 2 PERFORM CALCULATE-EFFICIENCY
+               WHEN 5 PERFORM PREDICT-BED-AVAILABILITY
+               WHEN 7 PERFORM FINANCIAL-REPORTS
+               WHEN 10 PERFORM BILLING-RECONCILIATION
+               WHEN OTHER
+                   MOVE SPACES TO REPORT-LINE-OUT
+                   STRING "Batch mode: option " DELIMITED BY SIZE
+                       BATCH-CURRENT-OPTION DELIMITED BY SIZE
+                       " is not supported in batch mode, skipping."
+                           DELIMITED BY SIZE
+                       INTO REPORT-LINE-OUT
+                   PERFORM WRITE-REPORT-LINE
+           END-EVALUATE.
+
+       RUN-BATCH-OPTION-LIST.
+           MOVE 1 TO BATCH-ARG-POINTER
+           PERFORM UNTIL BATCH-ARG-POINTER > FUNCTION LENGTH(COMMAND-LINE-ARG)
+               MOVE SPACES TO BATCH-TOKEN
+               UNSTRING COMMAND-LINE-ARG DELIMITED BY ALL SPACE
+                   INTO BATCH-TOKEN
+                   WITH POINTER BATCH-ARG-POINTER
+               END-UNSTRING
+               IF BATCH-TOKEN NOT = SPACES
+                   MOVE 0 TO BATCH-CURRENT-OPTION
+                   MOVE FUNCTION NUMVAL(FUNCTION TRIM(BATCH-TOKEN))
+                       TO BATCH-CURRENT-OPTION
+                   PERFORM RUN-BATCH-OPTION-LINE
+               END-IF
+           END-PERFORM.
+
+       READ-AND-RUN-PARAM-FILE.
+           OPEN INPUT PARAM-FILE.
+           IF FS-PARAM-FILE = "00"
+               PERFORM UNTIL FS-PARAM-FILE NOT = "00"
+                   READ PARAM-FILE
+                       AT END
+                           MOVE "10" TO FS-PARAM-FILE
+                       NOT AT END
+                           IF PARAM-LINE NOT = SPACES
+                               MOVE 0 TO BATCH-CURRENT-OPTION
+                               MOVE FUNCTION NUMVAL(
+                                   FUNCTION TRIM(PARAM-LINE))
+                                   TO BATCH-CURRENT-OPTION
+                               PERFORM RUN-BATCH-OPTION-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PARAM-FILE
+           ELSE
+               MOVE SPACES TO REPORT-LINE-OUT
+               STRING "Batch mode: parameter file " DELIMITED BY SIZE
+                   FUNCTION TRIM(PARAM-FILENAME) DELIMITED BY SIZE
+                   " could not be opened." DELIMITED BY SIZE
+                   INTO REPORT-LINE-OUT
+               PERFORM WRITE-REPORT-LINE
+           END-IF.
+
+       RUN-BATCH-MODE.
+           MOVE "Y" TO BATCH-MODE-FLAG.
+           OPEN OUTPUT BATCH-REPORT-FILE.
+           IF COMMAND-LINE-ARG(1:1) = "@"
+               MOVE COMMAND-LINE-ARG(2:59) TO PARAM-FILENAME
+               PERFORM READ-AND-RUN-PARAM-FILE
+           ELSE
+               PERFORM RUN-BATCH-OPTION-LIST
+           END-IF.
+           CLOSE BATCH-REPORT-FILE.
+           PERFORM SAVE-ALL-FILES.
+           MOVE "N" TO BATCH-MODE-FLAG.
+
+       INSURANCE-CLAIMS-EXPORT.
+           DISPLAY "INSURANCE CLAIMS EXPORT".
+           DISPLAY "------------------------".
+           MOVE 0 TO CLAIMS-EXPORT-COUNT.
+           OPEN OUTPUT CLAIMS-EXPORT-FILE.
+
+           PERFORM VARYING PAT-IDX FROM 1 BY 1 UNTIL PAT-IDX > PATIENT-COUNT
+               IF DIS-YEAR(PAT-IDX) NOT = 0
+                   AND PATIENT-INSURANCE-ID(PAT-IDX) NOT = SPACES
+                   MOVE SPACES TO CLAIMS-EXPORT-RECORD
+                   MOVE PATIENT-INSURANCE-ID(PAT-IDX) TO CE-INSURANCE-ID
+                   MOVE PATIENT-DISEASE(PAT-IDX)      TO CE-DIAGNOSIS
+                   COMPUTE CE-ADMISSION-DATE =
+                       ADM-YEAR(PAT-IDX) * 10000 + ADM-MONTH(PAT-IDX) * 100
+                       + ADM-DAY(PAT-IDX)
+                   COMPUTE CE-DISCHARGE-DATE =
+                       DIS-YEAR(PAT-IDX) * 10000 + DIS-MONTH(PAT-IDX) * 100
+                       + DIS-DAY(PAT-IDX)
+                   MOVE PATIENT-BILL-AMOUNT(PAT-IDX) TO CE-BILL-AMOUNT
+                   MOVE PATIENT-ID(PAT-IDX)           TO CE-PATIENT-ID
+                   WRITE CLAIMS-EXPORT-RECORD
+                   ADD 1 TO CLAIMS-EXPORT-COUNT
+                   DISPLAY "Exported claim for patient " PATIENT-ID(PAT-IDX)
+                           " (insurance " PATIENT-INSURANCE-ID(PAT-IDX) ")"
+               END-IF
+           END-PERFORM.
+
+           CLOSE CLAIMS-EXPORT-FILE.
+           DISPLAY CLAIMS-EXPORT-COUNT " claim(s) exported to CLAIMS.TXT".
